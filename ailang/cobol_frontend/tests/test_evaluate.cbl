@@ -1,15 +1,35 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-EVALUATE.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 DAY-NUM PIC 9 VALUE 3.
        01 GRADE PIC 99 VALUE 85.
        01 STATUS-CODE PIC 9 VALUE 1.
-       
+
+      *> Request 027: status table backing the old hardcoded EVALUATE,
+      *> with a fifth "Cancelled" status and a date stamp recorded
+      *> every time STATUS-CODE transitions to a new value.
+       01  STATUS-TABLE-COUNT PIC 9 VALUE 5.
+       01  STATUS-TABLE.
+           05  ST-ENTRY OCCURS 5 TIMES.
+               10  ST-CODE PIC 9.
+               10  ST-NAME PIC X(20).
+       01  STATUS-IDX       PIC 9.
+       01  WS-STATUS-NAME   PIC X(20).
+       01  WS-TRANS-DATE    PIC 9(8).
+       01  STATUS-HISTORY-COUNT PIC 9(2) VALUE ZERO.
+       01  STATUS-HISTORY.
+           05  SH-ENTRY OCCURS 10 TIMES.
+               10  SH-CODE PIC 9.
+               10  SH-DATE PIC 9(8).
+
+      *> Request 028: range-based grading - 90 and up, 80-89, 70-79,
+      *> below 70 - in place of the old exact-value-only WHENs.
+
        PROCEDURE DIVISION.
-       
-      *    Test 1: Simple EVALUATE with numbers
+
+      *> Test 1: Simple EVALUATE with numbers
            DISPLAY "Day of week test:".
            EVALUATE DAY-NUM
                WHEN 1
@@ -25,33 +45,66 @@ IDENTIFICATION DIVISION.
                WHEN OTHER
                    DISPLAY "Weekend"
            END-EVALUATE.
-           
-      *    Test 2: EVALUATE with grade ranges (using simple values)
+
+      *> Test 2: grade test, now range-based (request 028)
            DISPLAY "Grade test:".
-           EVALUATE GRADE
-               WHEN 90
+           EVALUATE TRUE
+               WHEN GRADE >= 90
                    DISPLAY "A - Excellent"
-               WHEN 85
+               WHEN GRADE >= 80
                    DISPLAY "B - Good"
-               WHEN 75
+               WHEN GRADE >= 70
                    DISPLAY "C - Average"
                WHEN OTHER
                    DISPLAY "Need improvement"
            END-EVALUATE.
-           
-      *    Test 3: EVALUATE in a loop
+
+      *> Test 3: EVALUATE in a loop, now driven by STATUS-TABLE with
+      *> date-stamped transitions (request 027)
+           PERFORM INIT-STATUS-TABLE.
            DISPLAY "Status codes:".
-           PERFORM VARYING STATUS-CODE FROM 1 BY 1 UNTIL STATUS-CODE > 4
-               EVALUATE STATUS-CODE
-                   WHEN 1
-                       DISPLAY "1: Pending"
-                   WHEN 2
-                       DISPLAY "2: In Progress"
-                   WHEN 3
-                       DISPLAY "3: Complete"
-                   WHEN OTHER
-                       DISPLAY "Unknown status"
-               END-EVALUATE
+           PERFORM VARYING STATUS-CODE FROM 1 BY 1 UNTIL STATUS-CODE > 5
+               PERFORM LOOKUP-STATUS-NAME
+               PERFORM RECORD-STATUS-TRANSITION
+               DISPLAY STATUS-CODE ": " WS-STATUS-NAME
+           END-PERFORM.
+
+           PERFORM PRINT-STATUS-HISTORY.
+
+           STOP RUN.
+
+      *> Request 027: seeds STATUS-TABLE with the five known statuses.
+       INIT-STATUS-TABLE.
+           MOVE 1 TO ST-CODE(1). MOVE "Pending" TO ST-NAME(1).
+           MOVE 2 TO ST-CODE(2). MOVE "In Progress" TO ST-NAME(2).
+           MOVE 3 TO ST-CODE(3). MOVE "Complete" TO ST-NAME(3).
+           MOVE 4 TO ST-CODE(4). MOVE "Unknown status" TO ST-NAME(4).
+           MOVE 5 TO ST-CODE(5). MOVE "Cancelled" TO ST-NAME(5).
+
+      *> Looks up STATUS-CODE's display name in STATUS-TABLE.
+       LOOKUP-STATUS-NAME.
+           MOVE "Unknown status" TO WS-STATUS-NAME.
+           PERFORM VARYING STATUS-IDX FROM 1 BY 1
+                   UNTIL STATUS-IDX > STATUS-TABLE-COUNT
+               IF ST-CODE(STATUS-IDX) = STATUS-CODE
+                   MOVE ST-NAME(STATUS-IDX) TO WS-STATUS-NAME
+                   MOVE STATUS-TABLE-COUNT TO STATUS-IDX
+               END-IF
+           END-PERFORM.
+
+      *> Records today's date against this STATUS-CODE transition.
+       RECORD-STATUS-TRANSITION.
+           IF STATUS-HISTORY-COUNT < 10
+               ACCEPT WS-TRANS-DATE FROM DATE YYYYMMDD
+               ADD 1 TO STATUS-HISTORY-COUNT
+               MOVE STATUS-CODE TO SH-CODE(STATUS-HISTORY-COUNT)
+               MOVE WS-TRANS-DATE TO SH-DATE(STATUS-HISTORY-COUNT)
+           END-IF.
+
+       PRINT-STATUS-HISTORY.
+           DISPLAY "Status transition history:".
+           PERFORM VARYING STATUS-IDX FROM 1 BY 1
+                   UNTIL STATUS-IDX > STATUS-HISTORY-COUNT
+               DISPLAY "  " SH-CODE(STATUS-IDX) " on "
+                   SH-DATE(STATUS-IDX)
            END-PERFORM.
-           
-           STOP RUN.
\ No newline at end of file
