@@ -1,37 +1,135 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-CALC.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 020: transaction-file batch mode.
+      *> Third review round: FILE STATUS so a missing SIMPCALC.TRN on
+      *> an unattended nightly run (the whole point of req020) can be
+      *> told apart from a real I/O error, the same distinction
+      *> CBDEM1's LOAD-CHECKPOINT/occurs.cbl's LOAD-NUM-TABLE already
+      *> make for their own input files.
+           SELECT CALC-TRANS-FILE ASSIGN TO "SIMPCALC.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      *> Request 020: unattended nightly batch runs need the computed
+      *> RESULTs written out, not just DISPLAYed to a console nobody is
+      *> watching - same LINE SEQUENTIAL report convention as
+      *> CALCSUM.RPT/CBDEM6.RPT elsewhere in this backlog.
+           SELECT CALC-OUT-FILE ASSIGN TO "SIMPCALC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-REC.
+           05  CT-NUM1      PIC S9(6)V9(2).
+           05  CT-OPERATION PIC X.
+           05  CT-NUM2      PIC S9(6)V9(2).
+
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULT PIC 9(5).
+      *> Request 019: widened to signed, 2-decimal fields so negative
+      *> and fractional amounts work, not just small positive integers.
+       01 NUM1 PIC S9(6)V9(2).
+       01 NUM2 PIC S9(6)V9(2).
+       01 RESULT PIC S9(7)V9(2).
        01 OPERATION PIC X.
-       
+       01 RESULT-D PIC -(7)9.99.
+
+      *> Request 020: batch vs. interactive mode, same switch style as
+      *> CBDEM1's RUN-MODE.
+       01  RUN-MODE      PIC X VALUE "I".
+           88  INTERACTIVE-MODE VALUE "I".
+           88  BATCH-MODE       VALUE "B".
+       01  WS-TRANS-EOF  PIC X VALUE "N".
+           88  TRANS-EOF VALUE "Y".
+       01  WS-TRANS-STATUS PIC XX VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter operation (+, -, *, /): ".
-           ACCEPT OPERATION.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           
+           DISPLAY "Mode - (I)nteractive or (B)atch: "
+               WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           IF BATCH-MODE
+               OPEN INPUT CALC-TRANS-FILE
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "SIMPCALC.TRN not found - nothing to "
+                       "process."
+               ELSE
+                   OPEN OUTPUT CALC-OUT-FILE
+                   PERFORM NEXT-TRANS UNTIL TRANS-EOF
+                   CLOSE CALC-TRANS-FILE
+                   CLOSE CALC-OUT-FILE
+               END-IF
+           ELSE
+               DISPLAY "Enter first number: "
+               ACCEPT NUM1
+               DISPLAY "Enter operation (+, -, *, /): "
+               ACCEPT OPERATION
+               DISPLAY "Enter second number: "
+               ACCEPT NUM2
+               PERFORM DO-CALC
+           END-IF.
+
+           STOP RUN.
+
+      *> Request 020: reads one transaction at a time out of
+      *> CALC-TRANS-FILE and loops until AT END, the same self-looping
+      *> paragraph style CBDEM1's NEXT-EMP uses for its batch mode.
+       NEXT-TRANS.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+               NOT AT END
+                   MOVE CT-NUM1 TO NUM1
+                   MOVE CT-OPERATION TO OPERATION
+                   MOVE CT-NUM2 TO NUM2
+                   PERFORM DO-CALC
+           END-READ.
+
+       DO-CALC.
            EVALUATE OPERATION
                WHEN "+"
                    ADD NUM1 TO NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   MOVE RESULT TO RESULT-D
+                   DISPLAY "Result: " RESULT-D
+                   PERFORM WRITE-CALC-RESULT
                WHEN "-"
                    SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   MOVE RESULT TO RESULT-D
+                   DISPLAY "Result: " RESULT-D
+                   PERFORM WRITE-CALC-RESULT
                WHEN "*"
                    MULTIPLY NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   MOVE RESULT TO RESULT-D
+                   DISPLAY "Result: " RESULT-D
+                   PERFORM WRITE-CALC-RESULT
                WHEN "/"
-                   DIVIDE NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   IF NUM2 = 0
+                       DISPLAY "Cannot divide by zero"
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       MOVE RESULT TO RESULT-D
+                       DISPLAY "Result: " RESULT-D
+                       PERFORM WRITE-CALC-RESULT
+                   END-IF
                WHEN OTHER
                    DISPLAY "Invalid operation"
            END-EVALUATE.
-           
-           STOP RUN.
\ No newline at end of file
+
+      *> Request 020: batch mode's permanent record of each computed
+      *> RESULT, written to CALC-OUT-FILE alongside the console DISPLAY;
+      *> interactive mode has an operator watching the screen, so it
+      *> skips the write.
+       WRITE-CALC-RESULT.
+           IF BATCH-MODE
+               MOVE SPACES TO CALC-OUT-REC
+               STRING NUM1 " " OPERATION " " NUM2 " = " RESULT-D
+                   DELIMITED BY SIZE INTO CALC-OUT-REC
+               WRITE CALC-OUT-REC
+           END-IF.
