@@ -1,6 +1,6 @@
-* ================================================
-      * Test 1: Simple Array Declaration
-      * ================================================
+*> ================================================
+      *> Test 1: Simple Array Declaration
+      *> ================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-OCCURS-1.
        
@@ -12,111 +12,273 @@
            DISPLAY "Array declaration test passed".
            STOP RUN.
 
-      * ================================================
-      * Test 2: Array Write and Read
-      * ================================================
+      *> ================================================
+      *> Test 2: Array Write and Read
+      *> ================================================
+       END PROGRAM TEST-OCCURS-1.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-OCCURS-2.
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUMBERS OCCURS 6 PIC 9(2) VALUE 1.
+       01 NUM-TABLE OCCURS 6 PIC 9(2) VALUE 1.
        
        PROCEDURE DIVISION.
-           MOVE 42 TO NUMBERS(2).
-           MOVE 17 TO NUMBERS(3).
-           MOVE 99 TO NUMBERS(4).
+           MOVE 42 TO NUM-TABLE(2).
+           MOVE 17 TO NUM-TABLE(3).
+           MOVE 99 TO NUM-TABLE(4).
            
            DISPLAY "First element:".
-           DISPLAY NUMBERS(2).
+           DISPLAY NUM-TABLE(2).
            DISPLAY "Second element:".
-           DISPLAY NUMBERS(3).
+           DISPLAY NUM-TABLE(3).
            DISPLAY "Third element:".
-           DISPLAY NUMBERS(4).
+           DISPLAY NUM-TABLE(4).
            
            STOP RUN.
 
-      * ================================================
-      * Test 3: Array with PERFORM VARYING Loop
-      * ================================================
+      *> ================================================
+      *> Test 3: Array with PERFORM VARYING Loop
+      *> ================================================
+       END PROGRAM TEST-OCCURS-2.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-OCCURS-3.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 030: NUM-TABLE is loaded from a real master file
+      *> before the PERFORM VARYING loop fills in any rows the file
+      *> didn't supply. FILE STATUS so LOAD-NUM-TABLE can tell
+      *> "NUMMAST.DAT doesn't exist on this checkout" apart from a
+      *> real I/O error, same as CBDEM1's LOAD-CHECKPOINT.
+           SELECT NUM-MASTER-FILE ASSIGN TO "NUMMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-MASTER-FILE.
+       01  NUM-MASTER-REC PIC 9(2).
+
        WORKING-STORAGE SECTION.
-       01 NUMBERS OCCURS 6 PIC 9(2) VALUE 1.
+       01 NUM-TABLE OCCURS 6 PIC 9(2) VALUE 1.
        01 I PIC 9(1) VALUE 1.
-       
+       01 WS-LOADED-COUNT PIC 9(1) VALUE ZERO.
+       01 WS-MASTER-EOF PIC X VALUE "N".
+           88  MASTER-EOF VALUE "Y" FALSE "N".
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+
+      *> Request 032: bounds-checking before NUM-TABLE is addressed by
+      *> the variable subscript I.
+       01 WS-BOUNDS-IDX PIC 9(2).
+       01 WS-BOUNDS-MAX PIC 9(2).
+       01 WS-BOUNDS-OK  PIC X VALUE "N".
+           88  BOUNDS-OK VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
+           PERFORM LOAD-NUM-TABLE.
            DISPLAY "Populating array...".
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
-               MOVE I TO NUMBERS(I)
+               IF I > WS-LOADED-COUNT
+                   MOVE I TO NUM-TABLE(I)
+               END-IF
            END-PERFORM.
-           
+
            DISPLAY "Array contents:".
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
-               DISPLAY NUMBERS(I)
+               MOVE I TO WS-BOUNDS-IDX
+               MOVE 6 TO WS-BOUNDS-MAX
+               PERFORM CHECK-SUBSCRIPT-BOUNDS
+               IF BOUNDS-OK
+                   DISPLAY NUM-TABLE(I)
+               END-IF
            END-PERFORM.
-           
+
            STOP RUN.
 
-      * ================================================
-      * Test 4: String Arrays
-      * ================================================
+      *> Request 032: reusable subscript-bounds guard - any PERFORM
+      *> that wants to address an OCCURS table by a variable index
+      *> sets WS-BOUNDS-IDX/WS-BOUNDS-MAX first, then PERFORMs this
+      *> and checks BOUNDS-OK before touching the table.
+       CHECK-SUBSCRIPT-BOUNDS.
+           SET BOUNDS-OK TO FALSE.
+           IF WS-BOUNDS-IDX >= 1 AND WS-BOUNDS-IDX <= WS-BOUNDS-MAX
+               SET BOUNDS-OK TO TRUE
+           ELSE
+               DISPLAY "Subscript " WS-BOUNDS-IDX
+                   " out of bounds (1-" WS-BOUNDS-MAX ")"
+           END-IF.
+
+      *> Request 030: reads NUM-MASTER-FILE starting at table entry 2
+      *> (entry 1 is left untouched, matching the fixture's original
+      *> 2-through-6 population range), stopping at 6 rows or end of
+      *> file. Any slots the file doesn't cover are still filled in by
+      *> the PERFORM VARYING loop below, same as before this request.
+       LOAD-NUM-TABLE.
+           OPEN INPUT NUM-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE 2 TO I
+               PERFORM UNTIL MASTER-EOF OR I > 6
+                   READ NUM-MASTER-FILE
+                       AT END
+                           SET MASTER-EOF TO TRUE
+                       NOT AT END
+                           MOVE NUM-MASTER-REC TO NUM-TABLE(I)
+                           MOVE I TO WS-LOADED-COUNT
+                           ADD 1 TO I
+                   END-READ
+               END-PERFORM
+               CLOSE NUM-MASTER-FILE
+           END-IF.
+
+      *> ================================================
+      *> Test 4: String Arrays
+      *> ================================================
+       END PROGRAM TEST-OCCURS-3.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-OCCURS-4.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NAMES OCCURS 4 PIC X(10) VALUE SPACES.
-       
+       01 I PIC 9(1).
+
+      *> Request 031: search paragraph over NAMES - looks up a name by
+      *> value and returns its subscript instead of only ever being
+      *> addressed by literal subscripts.
+       01 WS-SEARCH-NAME  PIC X(10).
+       01 WS-SEARCH-IDX   PIC 9(1) VALUE ZERO.
+       01 WS-SEARCH-FOUND PIC X VALUE "N".
+           88  SEARCH-FOUND VALUE "Y" FALSE "N".
+
+      *> Request 032: bounds-checking before NAMES is addressed by the
+      *> variable subscript I.
+       01 WS-BOUNDS-IDX PIC 9(2).
+       01 WS-BOUNDS-MAX PIC 9(2).
+       01 WS-BOUNDS-OK  PIC X VALUE "N".
+           88  BOUNDS-OK VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
            MOVE "Alice" TO NAMES(2).
            MOVE "Bob" TO NAMES(3).
            MOVE "Charlie" TO NAMES(4).
-           
+
            DISPLAY "Name 1:".
            DISPLAY NAMES(2).
            DISPLAY "Name 2:".
            DISPLAY NAMES(3).
            DISPLAY "Name 3:".
            DISPLAY NAMES(4).
-           
+
+           MOVE "Bob" TO WS-SEARCH-NAME.
+           PERFORM SEARCH-NAMES.
+           IF SEARCH-FOUND
+               DISPLAY "Found " WS-SEARCH-NAME " at position "
+                   WS-SEARCH-IDX
+           ELSE
+               DISPLAY WS-SEARCH-NAME " not found"
+           END-IF.
+
+           MOVE "Nobody" TO WS-SEARCH-NAME.
+           PERFORM SEARCH-NAMES.
+           IF SEARCH-FOUND
+               DISPLAY "Found " WS-SEARCH-NAME " at position "
+                   WS-SEARCH-IDX
+           ELSE
+               DISPLAY WS-SEARCH-NAME " not found"
+           END-IF.
+
            STOP RUN.
 
-      * ================================================
-      * Test 5: Accumulator with Arrays
-      * ================================================
+      *> Request 031: finds WS-SEARCH-NAME in NAMES, returning its
+      *> subscript in WS-SEARCH-IDX and setting SEARCH-FOUND.
+       SEARCH-NAMES.
+           SET SEARCH-FOUND TO FALSE.
+           MOVE ZERO TO WS-SEARCH-IDX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+               MOVE I TO WS-BOUNDS-IDX
+               MOVE 4 TO WS-BOUNDS-MAX
+               PERFORM CHECK-SUBSCRIPT-BOUNDS
+               IF BOUNDS-OK AND NAMES(I) = WS-SEARCH-NAME
+                   MOVE I TO WS-SEARCH-IDX
+                   SET SEARCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *> Request 032: reusable subscript-bounds guard - any PERFORM
+      *> that wants to address an OCCURS table by a variable index
+      *> sets WS-BOUNDS-IDX/WS-BOUNDS-MAX first, then PERFORMs this
+      *> and checks BOUNDS-OK before touching the table.
+       CHECK-SUBSCRIPT-BOUNDS.
+           SET BOUNDS-OK TO FALSE.
+           IF WS-BOUNDS-IDX >= 1 AND WS-BOUNDS-IDX <= WS-BOUNDS-MAX
+               SET BOUNDS-OK TO TRUE
+           ELSE
+               DISPLAY "Subscript " WS-BOUNDS-IDX
+                   " out of bounds (1-" WS-BOUNDS-MAX ")"
+           END-IF.
+
+      *> ================================================
+      *> Test 5: Accumulator with Arrays
+      *> ================================================
+       END PROGRAM TEST-OCCURS-4.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-OCCURS-5.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUMBERS OCCURS 6 PIC 9(2) VALUE 1.
+       01 NUM-TABLE OCCURS 6 PIC 9(2) VALUE 1.
        01 I PIC 9(1) VALUE 1.
        01 SUM-VAL PIC 9(4) VALUE 1.
-       
+
+      *> Request 032: bounds-checking before NUM-TABLE is addressed by
+      *> the variable subscript I.
+       01 WS-BOUNDS-IDX PIC 9(2).
+       01 WS-BOUNDS-MAX PIC 9(2).
+       01 WS-BOUNDS-OK  PIC X VALUE "N".
+           88  BOUNDS-OK VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
-           MOVE 10 TO NUMBERS(2).
-           MOVE 20 TO NUMBERS(3).
-           MOVE 30 TO NUMBERS(4).
-           MOVE 40 TO NUMBERS(5).
-           MOVE 50 TO NUMBERS(6).
-           
+           MOVE 10 TO NUM-TABLE(2).
+           MOVE 20 TO NUM-TABLE(3).
+           MOVE 30 TO NUM-TABLE(4).
+           MOVE 40 TO NUM-TABLE(5).
+           MOVE 50 TO NUM-TABLE(6).
+
            DISPLAY "Computing sum of array...".
            MOVE 0 TO SUM-VAL.
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
-               ADD NUMBERS(I) TO SUM-VAL
+               MOVE I TO WS-BOUNDS-IDX
+               MOVE 6 TO WS-BOUNDS-MAX
+               PERFORM CHECK-SUBSCRIPT-BOUNDS
+               IF BOUNDS-OK
+                   ADD NUM-TABLE(I) TO SUM-VAL
+               END-IF
            END-PERFORM.
-           
+
            DISPLAY "Sum: ".
            DISPLAY SUM-VAL.
-           
+
            STOP RUN.
 
-      * ================================================
-      * Test 6: Simple Calculator (from simpcalc.cbl)
-      * ================================================
+      *> Request 032: reusable subscript-bounds guard - any PERFORM
+      *> that wants to address an OCCURS table by a variable index
+      *> sets WS-BOUNDS-IDX/WS-BOUNDS-MAX first, then PERFORMs this
+      *> and checks BOUNDS-OK before touching the table.
+       CHECK-SUBSCRIPT-BOUNDS.
+           SET BOUNDS-OK TO FALSE.
+           IF WS-BOUNDS-IDX >= 1 AND WS-BOUNDS-IDX <= WS-BOUNDS-MAX
+               SET BOUNDS-OK TO TRUE
+           ELSE
+               DISPLAY "Subscript " WS-BOUNDS-IDX
+                   " out of bounds (1-" WS-BOUNDS-MAX ")"
+           END-IF.
+
+      *> ================================================
+      *> Test 6: Simple Calculator (from simpcalc.cbl)
+      *> ================================================
+       END PROGRAM TEST-OCCURS-5.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-CALC.
        
@@ -147,17 +309,31 @@
                    MULTIPLY NUM1 BY NUM2 GIVING RESULT
                    DISPLAY "Result: " RESULT
                WHEN "/"
-                   DIVIDE NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "Result: " RESULT
+                   IF NUM2 = 0
+                       DISPLAY "Cannot divide by zero"
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT
+                       DISPLAY "Result: " RESULT
+                   END-IF
                WHEN OTHER
                    DISPLAY "Invalid operation"
            END-EVALUATE.
-           
+
            STOP RUN.
 
-      * ================================================
-      * Test 7: UPPER-CASE Function (from test_upper_case.cbl)
-      * ================================================
+      *> This Test 6 snippet is a frozen pre-req018 snapshot of
+      *> SIMPLE-CALC, same as every other embedded Test N program in
+      *> this file versus its standalone source - it isn't kept in
+      *> sync with later feature requests against simpcalc.cbl (decimal
+      *> support, batch mode). The divide-by-zero guard above is the
+      *> one exception: that's a crash bug, not a missing feature, so
+      *> it's carried back here even though the rest of req018/019/020
+      *> is not.
+
+      *> ================================================
+      *> Test 7: UPPER-CASE Function (from test_upper_case.cbl)
+      *> ================================================
+       END PROGRAM SIMPLE-CALC.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-UPPER.
        
@@ -187,9 +363,10 @@
            
            STOP RUN.
 
-      * ================================================
-      * Test 8: EVALUATE statement
-      * ================================================
+      *> ================================================
+      *> Test 8: EVALUATE statement
+      *> ================================================
+       END PROGRAM TEST-UPPER.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-EVALUATE.
        
@@ -222,9 +399,10 @@
            DISPLAY RESULT.
            STOP RUN.
 
-      * ================================================
-      * Test 9: Complex Array Logic with IF and COMPUTE
-      * ================================================
+      *> ================================================
+      *> Test 9: Complex Array Logic with IF and COMPUTE
+      *> ================================================
+       END PROGRAM TEST-EVALUATE.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-COMPLEX-ARRAY-LOGIC.
        
@@ -237,7 +415,7 @@
        PROCEDURE DIVISION.
            DISPLAY "Testing complex array logic...".
            
-           * Modify one value to make the IF condition interesting
+           *> Modify one value to make the IF condition interesting
            MOVE 5 TO INPUT-NUMS(4).
 
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
@@ -255,9 +433,10 @@
            
            STOP RUN.
            
-      * ================================================
-      * Test 10: PERFORM...TIMES
-      * ================================================
+      *> ================================================
+      *> Test 10: PERFORM...TIMES
+      *> ================================================
+       END PROGRAM TEST-COMPLEX-ARRAY-LOGIC.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-PERFORM-TIMES.
 
@@ -288,9 +467,10 @@
        SHOW-MESSAGE.
            DISPLAY "Hello from paragraph".
 
-      * ================================================
-      * Test 11: STRING - Basic Concatenation
-      * ================================================
+      *> ================================================
+      *> Test 11: STRING - Basic Concatenation
+      *> ================================================
+       END PROGRAM TEST-PERFORM-TIMES.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-STRING-1.
        
@@ -309,9 +489,10 @@
            DISPLAY "Full name: " FULL-NAME.
            STOP RUN.
 
-      * ================================================
-      * Test 12: STRING - Multiple Fields
-      * ================================================
+      *> ================================================
+      *> Test 12: STRING - Multiple Fields
+      *> ================================================
+       END PROGRAM TEST-STRING-1.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-STRING-2.
        
@@ -333,9 +514,10 @@
            DISPLAY "Result: " RESULT.
            STOP RUN.
 
-      * ================================================
-      * Test 13: STRING - With POINTER
-      * ================================================
+      *> ================================================
+      *> Test 13: STRING - With POINTER
+      *> ================================================
+       END PROGRAM TEST-STRING-2.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-STRING-3.
        
@@ -356,9 +538,10 @@
            DISPLAY "Pointer position: " STR-POINTER.
            STOP RUN.
 
-      * ================================================
-      * Test 14: UNSTRING - Basic Split
-      * ================================================
+      *> ================================================
+      *> Test 14: UNSTRING - Basic Split
+      *> ================================================
+       END PROGRAM TEST-STRING-3.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-UNSTRING-1.
        
@@ -376,9 +559,10 @@
            DISPLAY "Last name: " LAST-NAME.
            STOP RUN.
 
-      * ================================================
-      * Test 15: UNSTRING - Multiple Delimiters
-      * ================================================
+      *> ================================================
+      *> Test 15: UNSTRING - Multiple Delimiters
+      *> ================================================
+       END PROGRAM TEST-UNSTRING-1.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-UNSTRING-2.
        
@@ -402,9 +586,10 @@
            DISPLAY "Field 5: " FIELD5.
            STOP RUN.
 
-      * ================================================
-      * Test 16: UNSTRING - With TALLYING
-      * ================================================
+      *> ================================================
+      *> Test 16: UNSTRING - With TALLYING
+      *> ================================================
+       END PROGRAM TEST-UNSTRING-2.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-UNSTRING-3.
        
@@ -427,26 +612,28 @@
            DISPLAY "Word count: " WORD-COUNT.
            STOP RUN.
 
-      * ================================================
-      * Test 17: INSPECT - REPLACING ALL
-      * ================================================
+      *> ================================================
+      *> Test 17: INSPECT - REPLACING ALL
+      *> ================================================
+       END PROGRAM TEST-UNSTRING-3.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-INSPECT-1.
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MESSAGE PIC X(20) VALUE "Hello World".
+       01 WS-MESSAGE PIC X(20) VALUE "Hello World".
        
        PROCEDURE DIVISION.
            DISPLAY "Test INSPECT: REPLACING ALL".
-           DISPLAY "Before: " MESSAGE.
-           INSPECT MESSAGE REPLACING ALL "o" BY "0".
-           DISPLAY "After: " MESSAGE.
+           DISPLAY "Before: " WS-MESSAGE.
+           INSPECT WS-MESSAGE REPLACING ALL "o" BY "0".
+           DISPLAY "After: " WS-MESSAGE.
            STOP RUN.
 
-      * ================================================
-      * Test 18: INSPECT - REPLACING Multiple Characters
-      * ================================================
+      *> ================================================
+      *> Test 18: INSPECT - REPLACING Multiple Characters
+      *> ================================================
+       END PROGRAM TEST-INSPECT-1.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-INSPECT-2.
        
@@ -462,9 +649,10 @@
            DISPLAY "After: " TEXT-DATA.
            STOP RUN.
 
-      * ================================================
-      * Test 19: INSPECT - TALLYING Occurrences
-      * ================================================
+      *> ================================================
+      *> Test 19: INSPECT - TALLYING Occurrences
+      *> ================================================
+       END PROGRAM TEST-INSPECT-2.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-INSPECT-3.
        
@@ -481,41 +669,43 @@
            DISPLAY "Count of '5': " LETTER-COUNT.
            STOP RUN.
 
-      * ================================================
-      * Test 20: INSPECT - Count Spaces
-      * ================================================
+      *> ================================================
+      *> Test 20: INSPECT - Count Spaces
+      *> ================================================
+       END PROGRAM TEST-INSPECT-3.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-INSPECT-4.
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 SENTENCE PIC X(40) VALUE "This is a test sentence".
+       01 WS-SENTENCE PIC X(40) VALUE "This is a test sentence".
        01 SPACE-COUNT PIC 9(2) VALUE 1.
        
        PROCEDURE DIVISION.
            DISPLAY "Test INSPECT: Count spaces".
-           DISPLAY "Sentence: " SENTENCE.
-           INSPECT SENTENCE TALLYING SPACE-COUNT 
+           DISPLAY "Sentence: " WS-SENTENCE.
+           INSPECT WS-SENTENCE TALLYING SPACE-COUNT 
                    FOR ALL " ".
            DISPLAY "Number of spaces: " SPACE-COUNT.
            STOP RUN.
 
-      * ================================================
-      * Test 21: Combined STRING and INSPECT
-      * ================================================
+      *> ================================================
+      *> Test 21: Combined STRING and INSPECT
+      *> ================================================
+       END PROGRAM TEST-INSPECT-4.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-STRING-INSPECT.
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 FIRST PIC X(10) VALUE "hello".
+       01 FIRST-PART PIC X(10) VALUE "hello".
        01 SECOND PIC X(10) VALUE "world".
        01 COMBINED PIC X(25).
        
        PROCEDURE DIVISION.
            DISPLAY "Test: STRING then INSPECT".
            
-           STRING FIRST DELIMITED BY SIZE
+           STRING FIRST-PART DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
                   SECOND DELIMITED BY SIZE
                   INTO COMBINED.
@@ -526,9 +716,10 @@
            
            STOP RUN.
 
-      * ================================================
-      * Test 22: UNSTRING and STRING Round-trip
-      * ================================================
+      *> ================================================
+      *> Test 22: UNSTRING and STRING Round-trip
+      *> ================================================
+       END PROGRAM TEST-STRING-INSPECT.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-ROUND-TRIP.
        
@@ -561,6 +752,7 @@
            
            DISPLAY "Rebuilt: " REBUILT.
            STOP RUN.
+       END PROGRAM TEST-ROUND-TRIP.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-PERFORM-UNTIL.
        
@@ -586,6 +778,7 @@
            ADD 1 TO COUNTER. *> This will now start at 2
            DISPLAY "Hello from paragraph: " COUNTER.
 
+       END PROGRAM TEST-PERFORM-UNTIL.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-NESTED-PROGS.
        
@@ -597,22 +790,21 @@
            DISPLAY "Test nested programs".
            ADD 1 TO OUTER-CTR.
            DISPLAY "Outer counter: " OUTER-CTR.
-           
+           CALL "NESTED-CHILD".
+           DISPLAY "After nested program".
+           STOP RUN.
+
            IDENTIFICATION DIVISION.
            PROGRAM-ID. NESTED-CHILD.
-           
+
            DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 INNER-CTR PIC 9(1) VALUE 5.
-           
+
            PROCEDURE DIVISION.
                DISPLAY "Nested child counter: " INNER-CTR.
                STOP RUN.
            END PROGRAM NESTED-CHILD.
-           
-           CALL "NESTED-CHILD".
-           DISPLAY "After nested program".
-           STOP RUN.
        END PROGRAM TEST-NESTED-PROGS.
 
        IDENTIFICATION DIVISION.
@@ -637,94 +829,94 @@
        LINKAGE SECTION.
        01 A PIC 9(4).
        01 B PIC 9(4).
-       01 SUM PIC 9(4).
+       01 SUM-RESULT PIC 9(4).
        
-       PROCEDURE DIVISION USING A B SUM.
-           COMPUTE SUM = A + B.
-           DISPLAY "Inside ADD-NUMS: " A " + " B " = " SUM.
+       PROCEDURE DIVISION USING A B SUM-RESULT.
+           COMPUTE SUM-RESULT = A + B.
+           DISPLAY "Inside ADD-NUMS: " A " + " B " = " SUM-RESULT.
            GOBACK.
        END PROGRAM ADD-NUMS.
        END PROGRAM MAIN-PROG.
 
-      ************************************************** 
-      * PIC Format Comprehensive Test Suite
-      * Tests all major PIC variations:
-      * - Signed/Unsigned
-      * - COMP/COMP-3/DISPLAY storage
-      * - Display-edited formats
-      * - Decimal precision
-      **************************************************
+      *>************************************************* 
+      *> PIC Format Comprehensive Test Suite
+      *> Tests all major PIC variations:
+      *> - Signed/Unsigned
+      *> - COMP/COMP-3/DISPLAY storage
+      *> - Display-edited formats
+      *> - Decimal precision
+      *>*************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PIC-FORMATS-TEST.
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        
-      * ================================================
-      * SECTION 1: Basic Unsigned Formats
-      * ================================================
+      *> ================================================
+      *> SECTION 1: Basic Unsigned Formats
+      *> ================================================
        01 BASIC-UNSIGNED.
-           05 UNSIGNED-INT        PIC 9(4) VALUE 1234.
+           05 UNSIGNED-INT-VAL        PIC 9(4) VALUE 1234.
            05 UNSIGNED-DECIMAL    PIC 9(5)V99 VALUE 12345.67.
            05 STRING-DATA         PIC X(20) VALUE "HELLO WORLD".
        
-      * ================================================
-      * SECTION 2: Signed Formats (S prefix)
-      * ================================================
+      *> ================================================
+      *> SECTION 2: Signed Formats (S prefix)
+      *> ================================================
        01 SIGNED-NUMBERS.
-           05 SIGNED-INT          PIC S9(4) VALUE -100.
+           05 SIGNED-INT-VAL          PIC S9(4) VALUE -100.
            05 SIGNED-DECIMAL      PIC S9(7)V99 VALUE -1234.56.
            05 SIGNED-LARGE        PIC S9(9)V99 VALUE 12345678.90.
        
-      * ================================================
-      * SECTION 3: USAGE COMP (Binary Storage)
-      * ================================================
+      *> ================================================
+      *> SECTION 3: USAGE COMP (Binary Storage)
+      *> ================================================
        01 COMP-NUMBERS.
            05 COMP-INT            PIC 9(4) USAGE COMP VALUE 500.
            05 COMP-SIGNED         PIC S9(6) COMP VALUE -12345.
            05 COMP-DECIMAL        PIC S9(7)V99 COMP VALUE 999.99.
            05 COMP-SMALL          PIC 99 COMP VALUE 42.
        
-      * ================================================
-      * SECTION 4: USAGE COMP-3 (Packed Decimal)
-      * ================================================
+      *> ================================================
+      *> SECTION 4: USAGE COMP-3 (Packed Decimal)
+      *> ================================================
        01 COMP3-NUMBERS.
            05 PACKED-INT          PIC 9(5) COMP-3 VALUE 12345.
            05 PACKED-SIGNED       PIC S9(7) COMP-3 VALUE -123456.
-           05 PACKED-DECIMAL      PIC S9(9)V99 COMP-3 VALUE 1234567.89.
+           05 PACKED-DEC-VAL      PIC S9(9)V99 COMP-3 VALUE 1234567.89.
        
-      * ================================================
-      * SECTION 5: USAGE DISPLAY (Default - Character)
-      * ================================================
+      *> ================================================
+      *> SECTION 5: USAGE DISPLAY (Default - Character)
+      *> ================================================
        01 DISPLAY-NUMBERS.
            05 DISPLAY-INT         PIC 9(6) USAGE DISPLAY VALUE 123456.
            05 DISPLAY-SIGNED      PIC S9(5) DISPLAY VALUE -9999.
            05 DISPLAY-DECIMAL     PIC 9(4)V99 DISPLAY VALUE 12.34.
        
-      * ================================================
-      * SECTION 6: Display-Edited Formats (for output)
-      * ================================================
+      *> ================================================
+      *> SECTION 6: Display-Edited Formats (for output)
+      *> ================================================
        01 EDITED-FORMATS.
-      *    Z = zero suppression
+      *>    Z = zero suppression
            05 ZERO-SUPPRESS       PIC ZZZ9 VALUE 0.
-      *    $ = currency symbol
+      *>    $ = currency symbol
            05 CURRENCY-SIMPLE     PIC 999.99 VALUE 0.
-      *    Comma insertion
+      *>    Comma insertion
            05 WITH-COMMAS         PIC 9,999,999 VALUE 0.
-      *    Full currency format
+      *>    Full currency format
            05 FULL-CURRENCY       PIC $$$$,$$9.99 VALUE 0.
-      *    Credit/Debit indicators
+      *>    Credit/Debit indicators
            05 WITH-CR             PIC 9999CR VALUE 0.
            05 WITH-DB             PIC 9999DB VALUE 0.
-      *    Leading asterisk fill
+      *>    Leading asterisk fill
            05 ASTERISK-FILL       PIC ***9.99 VALUE 0.
-      *    Plus/Minus signs
+      *>    Plus/Minus signs
            05 WITH-SIGN           PIC +999.99 VALUE 0.
-           05 TRAILING-SIGN       PIC 999.99- VALUE 0.
+           05 TRAILING-SIGN-FMT       PIC 999.99- VALUE 0.
        
-      * ================================================
-      * SECTION 7: Mixed Formats for Calculations
-      * ================================================
+      *> ================================================
+      *> SECTION 7: Mixed Formats for Calculations
+      *> ================================================
        01 CALCULATION-VARS.
            05 PRICE               PIC 9(5)V99 VALUE 123.45.
            05 QUANTITY            PIC 9(4) COMP VALUE 10.
@@ -751,33 +943,33 @@
            DISPLAY "=== ALL TESTS COMPLETE ===".
            STOP RUN.
        
-      * ================================================
-      * Test 1: Basic Unsigned
-      * ================================================
+      *> ================================================
+      *> Test 1: Basic Unsigned
+      *> ================================================
        TEST-BASIC-UNSIGNED.
            DISPLAY "Test 1: Basic Unsigned Formats".
-           DISPLAY "  Unsigned Int: " UNSIGNED-INT.
+           DISPLAY "  Unsigned Int: " UNSIGNED-INT-VAL.
            DISPLAY "  Unsigned Decimal: " UNSIGNED-DECIMAL.
            DISPLAY "  String: " STRING-DATA.
            DISPLAY " ".
        
-      * ================================================
-      * Test 2: Signed Numbers
-      * ================================================
+      *> ================================================
+      *> Test 2: Signed Numbers
+      *> ================================================
        TEST-SIGNED-NUMBERS.
            DISPLAY "Test 2: Signed Formats".
-           DISPLAY "  Signed Int: " SIGNED-INT.
+           DISPLAY "  Signed Int: " SIGNED-INT-VAL.
            DISPLAY "  Signed Decimal: " SIGNED-DECIMAL.
            DISPLAY "  Signed Large: " SIGNED-LARGE.
            
-      *    Test sign operations
-           COMPUTE SIGNED-INT = SIGNED-INT * -1.
-           DISPLAY "  After multiply by -1: " SIGNED-INT.
+      *>    Test sign operations
+           COMPUTE SIGNED-INT-VAL = SIGNED-INT-VAL * -1.
+           DISPLAY "  After multiply by -1: " SIGNED-INT-VAL.
            DISPLAY " ".
        
-      * ================================================
-      * Test 3: COMP Storage
-      * ================================================
+      *> ================================================
+      *> Test 3: COMP Storage
+      *> ================================================
        TEST-COMP-STORAGE.
            DISPLAY "Test 3: COMP (Binary) Storage".
            DISPLAY "  COMP Int: " COMP-INT.
@@ -785,24 +977,24 @@
            DISPLAY "  COMP Decimal: " COMP-DECIMAL.
            DISPLAY "  COMP Small: " COMP-SMALL.
            
-      *    Test COMP arithmetic (should be fast!)
+      *>    Test COMP arithmetic (should be fast!)
            COMPUTE COMP-INT = COMP-INT + COMP-SMALL.
            DISPLAY "  After addition: " COMP-INT.
            DISPLAY " ".
        
-      * ================================================
-      * Test 4: COMP-3 Storage
-      * ================================================
+      *> ================================================
+      *> Test 4: COMP-3 Storage
+      *> ================================================
        TEST-COMP3-STORAGE.
            DISPLAY "Test 4: COMP-3 (Packed) Storage".
            DISPLAY "  Packed Int: " PACKED-INT.
            DISPLAY "  Packed Signed: " PACKED-SIGNED.
-           DISPLAY "  Packed Decimal: " PACKED-DECIMAL.
+           DISPLAY "  Packed Decimal: " PACKED-DEC-VAL.
            DISPLAY " ".
        
-      * ================================================
-      * Test 5: DISPLAY Storage
-      * ================================================
+      *> ================================================
+      *> Test 5: DISPLAY Storage
+      *> ================================================
        TEST-DISPLAY-STORAGE.
            DISPLAY "Test 5: DISPLAY (Character) Storage".
            DISPLAY "  Display Int: " DISPLAY-INT.
@@ -810,13 +1002,13 @@
            DISPLAY "  Display Decimal: " DISPLAY-DECIMAL.
            DISPLAY " ".
        
-      * ================================================
-      * Test 6: Display-Edited Formats
-      * ================================================
+      *> ================================================
+      *> Test 6: Display-Edited Formats
+      *> ================================================
        TEST-EDITED-FORMATS.
            DISPLAY "Test 6: Display-Edited Formats".
            
-      *    Move values to edited fields
+      *>    Move values to edited fields
            MOVE 7 TO ZERO-SUPPRESS.
            MOVE 123.45 TO CURRENCY-SIMPLE.
            MOVE 1234567 TO WITH-COMMAS.
@@ -825,7 +1017,7 @@
            MOVE 5678 TO WITH-DB.
            MOVE 99.99 TO ASTERISK-FILL.
            MOVE 123.45 TO WITH-SIGN.
-           MOVE -67.89 TO TRAILING-SIGN.
+           MOVE -67.89 TO TRAILING-SIGN-FMT.
            
            DISPLAY "  Zero Suppress: " ZERO-SUPPRESS.
            DISPLAY "  Currency: " CURRENCY-SIMPLE.
@@ -835,27 +1027,28 @@
            DISPLAY "  Debit (DB): " WITH-DB.
            DISPLAY "  Asterisk Fill: " ASTERISK-FILL.
            DISPLAY "  With Sign: " WITH-SIGN.
-           DISPLAY "  Trailing Sign: " TRAILING-SIGN.
+           DISPLAY "  Trailing Sign: " TRAILING-SIGN-FMT.
            DISPLAY " ".
        
-      * ================================================
-      * Test 7: Real Calculations with Mixed Types
-      * ================================================
+      *> ================================================
+      *> Test 7: Real Calculations with Mixed Types
+      *> ================================================
        TEST-CALCULATIONS.
            DISPLAY "Test 7: Calculations with Mixed Types".
            
-      *    Calculate subtotal (DISPLAY * COMP)
+      *>    Calculate subtotal (DISPLAY * COMP)
            COMPUTE SUBTOTAL = PRICE * QUANTITY.
            DISPLAY "  Subtotal: " SUBTOTAL.
            
-      *    Calculate tax (uses V999 format)
+      *>    Calculate tax (uses V999 format)
            COMPUTE TAX-AMOUNT = SUBTOTAL * TAX-RATE.
            DISPLAY "  Tax: " TAX-AMOUNT.
            
-      *    Calculate total
+      *>    Calculate total
            COMPUTE TOTAL = SUBTOTAL + TAX-AMOUNT.
            
-      *    Format for display
+      *>    Format for display
            MOVE TOTAL TO TOTAL-DISPLAY.
            DISPLAY "  Total (formatted): " TOTAL-DISPLAY.
-           DISPLAY " ".
\ No newline at end of file
+           DISPLAY " ".
+       END PROGRAM PIC-FORMATS-TEST.
