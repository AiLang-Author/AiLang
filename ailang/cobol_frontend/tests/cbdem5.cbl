@@ -0,0 +1,136 @@
+      *> CBDEM5 - Nightly payroll extract.
+      *>
+      *> Request 040: CBDEM1 writes ENAME, JOB, SAL and DEPTNO into
+      *> EMP and that is the extent of what this program suite does
+      *> with personnel data - there is no downstream feed to payroll.
+      *> CBDEM5 is a batch extract, built the same OCI-demo way as the
+      *> rest of the suite (OLOG/OOPEN/OPARSE/OFETCH against an
+      *> LDA/HDA/CDA), that reads EMP and writes a fixed-format feed
+      *> file for payroll to pick up each night - no ACCEPT prompts,
+      *> since it is meant to run unattended the same way req036 made
+      *> CBDEM1 able to.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM5.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO WS-PAYROLL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-REC.
+           05  PR-EMPNO   PIC 9(6).
+           05  FILLER     PIC X VALUE SPACE.
+           05  PR-ENAME   PIC X(10).
+           05  FILLER     PIC X VALUE SPACE.
+           05  PR-JOB     PIC X(9).
+           05  FILLER     PIC X VALUE SPACE.
+           05  PR-SAL     PIC X(10).
+           05  FILLER     PIC X VALUE SPACE.
+           05  PR-DEPTNO  PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+      *> Row fetched off CURSOR-1, one EMP row at a time.
+       01  EMPNO         PIC S9(6) COMP.
+       01  ENAME         PIC X(10).
+       01  JOB           PIC X(9).
+       01  SAL           PIC X(10).
+       01  DEPTNO        PIC S9(4) COMP.
+
+       01  WS-PAYROLL-FILENAME PIC X(40) VALUE "CBDEM5.PAY".
+       01  WS-EXTRACT-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-EXTRACT-EOF      PIC X VALUE "N".
+           88  EXTRACT-EOF  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM5 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           ACCEPT WS-PAYROLL-FILENAME FROM ENVIRONMENT
+               "CBDEM5_PAYROLL_FILE".
+           IF WS-PAYROLL-FILENAME = SPACES
+               MOVE "CBDEM5.PAY" TO WS-PAYROLL-FILENAME
+           END-IF.
+
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM1 through CBDEM4 and CBDEM6 - see OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM5  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           CALL "OPARSE" USING CURSOR-1
+               "SELECT EMPNO, ENAME, JOB, SAL, DEPTNO FROM EMP "
+               "ORDER BY DEPTNO, EMPNO".
+           CALL "OEXEC" USING CURSOR-1.
+
+           OPEN OUTPUT PAYROLL-FILE.
+           PERFORM EXTRACT-EMP UNTIL EXTRACT-EOF.
+           CLOSE PAYROLL-FILE.
+
+           DISPLAY WS-EXTRACT-COUNT
+               " employee(s) extracted to " WS-PAYROLL-FILENAME
+               " for payroll.".
+
+           GO TO EXIT-CLOSE.
+
+      *> Fetches every EMP row through CURSOR-1 and writes it to
+      *> PAYROLL-FILE, stopping at ORA-1403 (no more rows).
+       EXTRACT-EMP.
+           CALL "OFETCH" USING CURSOR-1 EMPNO ENAME JOB SAL DEPTNO.
+           MOVE C1-RC TO C-RC.
+           IF C-RC = 1403
+               SET EXTRACT-EOF TO TRUE
+           ELSE
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               SET EXTRACT-EOF TO TRUE
+           ELSE
+               MOVE EMPNO  TO PR-EMPNO
+               MOVE ENAME  TO PR-ENAME
+               MOVE JOB    TO PR-JOB
+               MOVE SAL    TO PR-SAL
+               MOVE DEPTNO TO PR-DEPTNO
+               WRITE PAYROLL-REC
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF
+           END-IF.
+
+      *> Request 033/035: shared with CBDEM1/CBDEM2/CBDEM3/CBDEM4 -
+      *> see ORAERR.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM5  ".
+
+       EXIT-CLOSE.
+           CALL "OCLOSE" USING CURSOR-1.
+
+       EXIT-LOGOF.
+           CALL "OLOGOF" USING LDA.
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM5 program.".
+           STOP RUN.
