@@ -1,58 +1,177 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-STRINGS.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 FIRST-NAME PIC X(10) VALUE "John".
        01 LAST-NAME PIC X(10) VALUE "Doe".
        01 FULL-NAME PIC X(30).
+
+      *> Request 026: full name formatter - middle name/initial,
+      *> suffix, and a switchable "Last, First" ordering, built on the
+      *> same STRING pattern as the original FIRST-NAME/LAST-NAME
+      *> concatenation.
+       01 MIDDLE-NAME PIC X(10) VALUE SPACES.
+       01 NAME-SUFFIX PIC X(5) VALUE SPACES.
+       01 NAME-FORMAT PIC X VALUE "F".
+           88  FIRST-LAST-FORMAT VALUE "F".
+           88  LAST-FIRST-FORMAT VALUE "L".
+
        01 EMAIL PIC X(50) VALUE "user@example.com".
        01 EMAIL-PARTS.
           05 USERNAME PIC X(20).
           05 DOMAIN PIC X(30).
        01 PARTS-COUNT PIC 99.
+
+      *> Request 025: EMAIL must parse into a sane 2-part
+      *> username/domain split, with a domain that itself has a dot,
+      *> before USERNAME/DOMAIN are trusted.
+       01 WS-EMAIL-VALID PIC X VALUE "N".
+           88  EMAIL-VALID VALUE "Y" FALSE "N".
+       01 WS-DOT-COUNT PIC 99.
+
        01 DATA-FIELD PIC X(20) VALUE "Hello World".
        01 X-COUNT PIC 99.
        01 TEST-NUM PIC 99.
-       
+       01 WS-NAME-BUF  PIC X(30) VALUE SPACES.
+       01 WS-NAME-BUF2 PIC X(30) VALUE SPACES.
+      *> Request 026 fix: FORMAT-FULL-NAME's running length, so each
+      *> chained STRING onto the buffer-so-far can reference exactly
+      *> what was built (WS-NAME-BUF(1:WS-NAME-LEN)) instead of
+      *> re-scanning it DELIMITED BY SPACE, which stops at the first
+      *> internal space (e.g. the one between first and middle name)
+      *> and silently truncates everything built after it.
+       01 WS-NAME-LEN PIC 99 VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
-      *    Test 1: STRING concatenation
+
+      *> Test 1: STRING concatenation
            DISPLAY "Test 1: STRING concatenation".
-           STRING FIRST-NAME " " LAST-NAME 
-               DELIMITED BY SIZE 
+           STRING FIRST-NAME " " LAST-NAME
+               DELIMITED BY SIZE
                INTO FULL-NAME.
            DISPLAY "Full name: " FULL-NAME.
-           
-      *    Test 2: UNSTRING splitting
+
+      *> Request 026: full name formatter exercise.
+           MOVE "Q" TO MIDDLE-NAME.
+           MOVE "Jr." TO NAME-SUFFIX.
+           PERFORM FORMAT-FULL-NAME.
+           DISPLAY "Formatted (first-last): " FULL-NAME.
+           SET LAST-FIRST-FORMAT TO TRUE.
+           PERFORM FORMAT-FULL-NAME.
+           DISPLAY "Formatted (last-first): " FULL-NAME.
+           SET FIRST-LAST-FORMAT TO TRUE.
+
+      *> Test 2: UNSTRING splitting
            DISPLAY "Test 2: UNSTRING splitting".
-           UNSTRING EMAIL DELIMITED BY "@"
-               INTO USERNAME DOMAIN
-               TALLYING IN PARTS-COUNT.
-           DISPLAY "Username: " USERNAME.
-           DISPLAY "Domain: " DOMAIN.
-           DISPLAY "Parts count: " PARTS-COUNT.
-           
-      *    Test 3: INSPECT REPLACING
+           PERFORM VALIDATE-EMAIL.
+           IF EMAIL-VALID
+               UNSTRING EMAIL DELIMITED BY "@"
+                   INTO USERNAME DOMAIN
+                   TALLYING IN PARTS-COUNT
+               DISPLAY "Username: " USERNAME
+               DISPLAY "Domain: " DOMAIN
+               DISPLAY "Parts count: " PARTS-COUNT
+           ELSE
+               DISPLAY "EMAIL does not look like a valid address - "
+                   "skipping UNSTRING: " EMAIL
+           END-IF.
+
+      *> Test 3: INSPECT REPLACING
            DISPLAY "Test 3: INSPECT REPLACING".
            INSPECT DATA-FIELD REPLACING ALL "o" BY "0".
            DISPLAY "Modified: " DATA-FIELD.
-           
-      *    Test 4: INSPECT TALLYING
+
+      *> Test 4: INSPECT TALLYING
            DISPLAY "Test 4: INSPECT TALLYING".
            MOVE "xxxYxxxYxxx" TO DATA-FIELD.
            INSPECT DATA-FIELD TALLYING X-COUNT FOR ALL "x".
            DISPLAY "Count of 'x': " X-COUNT.
-           
-      *    Test 5: Symbol operators < and >
+
+      *> Test 5: Symbol operators < and >
            DISPLAY "Test 5: Symbol operators".
            MOVE 10 TO TEST-NUM.
            IF TEST-NUM > 5
                DISPLAY "10 > 5 is TRUE"
            END-IF.
-           
+
            IF TEST-NUM < 20
                DISPLAY "10 < 20 is TRUE"
            END-IF.
-           
-           STOP RUN.
\ No newline at end of file
+
+           STOP RUN.
+
+      *> Request 025: rejects an EMAIL that doesn't parse into exactly
+      *> a username and a domain-with-a-dot. Nested IF/ELSE stays
+      *> inside this paragraph's own PERFORM scope instead of a GO TO
+      *> past EXIT-VALIDATE-EMAIL, which would fall through into the
+      *> physically-next paragraph, FORMAT-FULL-NAME, rather than
+      *> returning to the IF EMAIL-VALID check after PERFORM
+      *> VALIDATE-EMAIL.
+       VALIDATE-EMAIL.
+           SET EMAIL-VALID TO FALSE.
+           IF EMAIL NOT = SPACES
+               UNSTRING EMAIL DELIMITED BY "@"
+                   INTO USERNAME DOMAIN
+                   TALLYING IN PARTS-COUNT
+               IF PARTS-COUNT = 2 AND USERNAME NOT = SPACES
+                       AND DOMAIN NOT = SPACES
+                   MOVE ZERO TO WS-DOT-COUNT
+                   INSPECT DOMAIN TALLYING WS-DOT-COUNT FOR ALL "."
+                   IF WS-DOT-COUNT > 0
+                       SET EMAIL-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Request 026: builds FULL-NAME from FIRST-NAME/MIDDLE-NAME/
+      *> LAST-NAME/NAME-SUFFIX, honoring NAME-FORMAT's ordering switch.
+      *> Each piece is appended onto exactly WS-NAME-BUF's real
+      *> content (WS-NAME-BUF(1:WS-NAME-LEN), tracked in WS-NAME-LEN
+      *> below) rather than re-scanned DELIMITED BY SPACE, since the
+      *> buffer already has an internal space in it by the second
+      *> piece onward.
+       FORMAT-FULL-NAME.
+           MOVE SPACES TO WS-NAME-BUF.
+           IF LAST-FIRST-FORMAT
+               STRING FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-BUF
+           ELSE
+               STRING FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-BUF
+           END-IF.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUF))
+               TO WS-NAME-LEN.
+           IF MIDDLE-NAME NOT = SPACES
+               MOVE SPACES TO WS-NAME-BUF2
+               STRING WS-NAME-BUF(1:WS-NAME-LEN) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(MIDDLE-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-BUF2
+               MOVE WS-NAME-BUF2 TO WS-NAME-BUF
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUF))
+                   TO WS-NAME-LEN
+           END-IF.
+           IF FIRST-LAST-FORMAT
+               MOVE SPACES TO WS-NAME-BUF2
+               STRING WS-NAME-BUF(1:WS-NAME-LEN) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(LAST-NAME) DELIMITED BY SIZE
+                   INTO WS-NAME-BUF2
+               MOVE WS-NAME-BUF2 TO WS-NAME-BUF
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUF))
+                   TO WS-NAME-LEN
+           END-IF.
+           IF NAME-SUFFIX NOT = SPACES
+               MOVE SPACES TO WS-NAME-BUF2
+               STRING WS-NAME-BUF(1:WS-NAME-LEN) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(NAME-SUFFIX) DELIMITED BY SIZE
+                   INTO WS-NAME-BUF2
+               MOVE WS-NAME-BUF2 TO WS-NAME-BUF
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-BUF))
+                   TO WS-NAME-LEN
+           END-IF.
+           MOVE WS-NAME-BUF TO FULL-NAME.
