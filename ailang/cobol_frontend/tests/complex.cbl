@@ -5,12 +5,19 @@ IDENTIFICATION DIVISION.
        WORKING-STORAGE SECTION.
        01 TOTAL PIC 9(5) VALUE 0.
        01 COUNTER PIC 9(3) VALUE 1.
-       01 LIMIT PIC 9(3) VALUE 10.
+       01 LOOP-LIMIT PIC 9(3) VALUE 10.
        01 FACTORIAL PIC 9(8) VALUE 1.
        01 NUM PIC 9(2) VALUE 5.
        01 RESULT PIC 9(5) VALUE 0.
        01 TEMP PIC 9(3) VALUE 0.
-       
+
+      *> Request 024: overflow guard for CALCULATE-FACTORIAL. The
+      *> multiply is checked in a wider field before it is ever stored
+      *> back into FACTORIAL's PIC 9(8).
+       01 FACT-CHECK PIC 9(10) VALUE 0.
+       01 WS-FACT-OVERFLOW PIC X VALUE "N".
+           88  FACT-OVERFLOW VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            DISPLAY "=== Complex COBOL Test ===".
@@ -39,7 +46,7 @@ IDENTIFICATION DIVISION.
        CALCULATE-SUM.
            MOVE 0 TO TOTAL.
            MOVE 1 TO COUNTER.
-           PERFORM UNTIL COUNTER > LIMIT
+           PERFORM UNTIL COUNTER > LOOP-LIMIT
                ADD COUNTER TO TOTAL
                ADD 1 TO COUNTER
            END-PERFORM.
@@ -47,9 +54,18 @@ IDENTIFICATION DIVISION.
        CALCULATE-FACTORIAL.
            MOVE 1 TO FACTORIAL.
            MOVE 1 TO TEMP.
-           PERFORM UNTIL TEMP > NUM
-               MULTIPLY TEMP BY FACTORIAL
-               ADD 1 TO TEMP
+           SET FACT-OVERFLOW TO FALSE.
+           PERFORM UNTIL TEMP > NUM OR FACT-OVERFLOW
+               COMPUTE FACT-CHECK = FACTORIAL * TEMP
+               IF FACT-CHECK > 99999999
+                   SET FACT-OVERFLOW TO TRUE
+                   DISPLAY "ERROR: factorial of " NUM
+                       " overflows PIC 9(8) - result truncated, "
+                       "not returned."
+               ELSE
+                   MOVE FACT-CHECK TO FACTORIAL
+                   ADD 1 TO TEMP
+               END-IF
            END-PERFORM.
        
        TEST-CONDITIONALS.
@@ -62,4 +78,4 @@ IDENTIFICATION DIVISION.
                ELSE
                    DISPLAY "Temp is 10 or less"
                END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
