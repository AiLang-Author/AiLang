@@ -0,0 +1,72 @@
+      *> ORAERR - shared Oracle error handler, CALLed from CBDEM1,
+      *> CBDEM2 and CBDEM3 instead of each carrying its own local
+      *> ORA-ERROR paragraph.
+      *>
+      *> Request 033: CBDEM1/CBDEM2/CBDEM3 used to each repeat the
+      *> same DISPLAY/OERHMS logic in a local ORA-ERROR paragraph -
+      *> the nested OUTER-PROG/INNER-PROG fixture in nested_simple.cbl
+      *> shows the same "pull shared logic out" idea, but a nested
+      *> program is only reachable from within its own source file, so
+      *> a real cross-program library has to be a standalone CALLable
+      *> subprogram like this one instead.
+      *>
+      *> Request 035: also centralizes the error into one place to
+      *> write - a common ORAERR.LOG line per call - instead of the
+      *> error only ever scrolling past on the screen.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORAERR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "CBDEMERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYYMMDD PIC 9(8).
+           05  WS-CD-TIME     PIC 9(8).
+       01  WS-RC-D            PIC ----9.
+       01  WS-LDA-RC-D        PIC ----9.
+       01  WS-FNC-D           PIC ----9.
+
+       LINKAGE SECTION.
+       01  LNK-LDA.
+           05  LNK-LDA-RC     PIC S9(4) COMP.
+           05  LNK-LDA-FILLER PIC X(62).
+       01  LNK-C-FNC          PIC S9(4) COMP.
+       01  LNK-C-RC           PIC S9(4) COMP.
+       01  LNK-PROG-ID        PIC X(8).
+
+       PROCEDURE DIVISION USING LNK-LDA LNK-C-FNC LNK-C-RC
+               LNK-PROG-ID.
+       BEGIN.
+           DISPLAY "ORACLE ERROR - LDA-RC: " LNK-LDA-RC
+               " C-FNC: " LNK-C-FNC " C-RC: " LNK-C-RC.
+           CALL "OERHMS" USING LNK-LDA LNK-C-RC.
+           PERFORM LOG-ERROR.
+           GOBACK.
+
+      *> Request 035: one line per call on the shared error log, so an
+      *> operator can review every Oracle error CBDEM1/CBDEM2/CBDEM3
+      *> hit across a run without having to have been watching the
+      *> screen when it happened.
+       LOG-ERROR.
+           ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           MOVE LNK-C-RC TO WS-RC-D.
+           MOVE LNK-LDA-RC TO WS-LDA-RC-D.
+           MOVE LNK-C-FNC TO WS-FNC-D.
+           OPEN EXTEND ERROR-LOG-FILE.
+           MOVE SPACES TO ERROR-LOG-REC.
+           STRING WS-CD-YYYYMMDD " " WS-CD-TIME " " LNK-PROG-ID
+                   " LDA-RC=" WS-LDA-RC-D " C-FNC=" WS-FNC-D
+                   " C-RC=" WS-RC-D
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
