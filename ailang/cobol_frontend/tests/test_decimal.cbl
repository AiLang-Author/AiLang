@@ -1,30 +1,205 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-DECIMAL.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 022: every PRICE/TAX-AMT/TOTAL calculation is logged
+      *> here for GL reconciliation, not just DISPLAYed to the screen.
+           SELECT GL-LOG-FILE ASSIGN TO "TESTDEC.GLG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GL-LOG-FILE.
+       01  GL-LOG-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 PRICE    PIC 9(5)V9(2) VALUE 123.45.
-       01 TAX-RATE PIC 9(1)V9(2) VALUE 0.08.
+       01 TAX-RATE PIC 9(1)V9(3) VALUE 0.080.
        01 TAX-AMT  PIC 9(4)V9(2).
        01 TOTAL    PIC 9(6)V9(2).
-       
+
+      *> Request 021: discount applied before tax, tiered tax rate
+      *> looked up by net-of-discount price, and an explicit rounding
+      *> rule instead of whatever COMPUTE happened to truncate to.
+       01 DISCOUNT-RATE  PIC 9(1)V9(2) VALUE ZERO.
+       01 DISCOUNT-AMT   PIC 9(5)V9(2).
+       01 NET-PRICE      PIC 9(5)V9(2).
+
+      *> Tiered tax-rate table, same static-literal/REDEFINES table
+      *> style as CBDEM1's SAL-RANGE-TABLE: one row per bracket,
+      *> MIN/MAX price band and the rate that applies inside it.
+       01 TAX-BRACKET-TABLE.
+           05 FILLER PIC X(16) VALUE "0000000500000050".
+           05 FILLER PIC X(16) VALUE "0500011000000080".
+           05 FILLER PIC X(16) VALUE "1000019999990120".
+       01 TAX-BRACKET-REDEF REDEFINES TAX-BRACKET-TABLE.
+           05 TB-ENTRY OCCURS 3 TIMES.
+               10  TB-MIN  PIC 9(6).
+               10  TB-MAX  PIC 9(6).
+               10  TB-RATE PIC 9V999.
+       01 TB-IDX         PIC 9(1).
+       01 WS-NET-PRICE-I PIC 9(6).
+
+      *> Explicit rounding rule, selectable instead of whatever the
+      *> compiler's default COMPUTE rounding happened to be.
+       01 ROUND-MODE     PIC X VALUE "N".
+           88  ROUND-NEAREST VALUE "N".
+           88  ROUND-UP      VALUE "U".
+           88  ROUND-DOWN    VALUE "D".
+
+      *> Request 047: PRICE/TAX-RATE baked in a single-currency,
+      *> two-decimal assumption. CURRENCY-CODE travels alongside the
+      *> amounts through the calculation and onto the GL log line;
+      *> CURRENCY-TABLE (same static-literal/REDEFINES style as
+      *> TAX-BRACKET-TABLE above) says how many decimal places each
+      *> supported currency actually uses, since not every currency
+      *> uses two (JPY uses zero, for instance).
+       01 CURRENCY-CODE  PIC X(3) VALUE "USD".
+       01 CURRENCY-TABLE.
+           05 FILLER PIC X(4) VALUE "USD2".
+           05 FILLER PIC X(4) VALUE "EUR2".
+           05 FILLER PIC X(4) VALUE "GBP2".
+           05 FILLER PIC X(4) VALUE "JPY0".
+           05 FILLER PIC X(4) VALUE "BHD3".
+       01 CURRENCY-REDEF REDEFINES CURRENCY-TABLE.
+           05 CUR-ENTRY OCCURS 5 TIMES.
+               10  CUR-CODE     PIC X(3).
+               10  CUR-DECIMALS PIC 9(1).
+       01 CUR-IDX        PIC 9(1).
+       01 WS-CUR-DECIMALS PIC 9(1) VALUE 2.
+       01 WS-TOTAL-WHOLE  PIC 9(6).
+
+      *> Request 022: GL reconciliation log line, built fresh for each
+      *> run and written once the final TOTAL is known.
+       01  WS-GL-DATE PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN EXTEND GL-LOG-FILE.
            DISPLAY "Testing COBOL Decimal Arithmetic".
-           
+
+      *> Request 047: which currency this run's PRICE/TAX-RATE/TOTAL
+      *> are denominated in, same ACCEPT-FROM-ENVIRONMENT convention
+      *> as CBDEM1's credentials at req008. Blank/unset falls back to
+      *> USD, today's implicit assumption.
+           ACCEPT CURRENCY-CODE FROM ENVIRONMENT "TESTDEC_CURRENCY".
+           IF CURRENCY-CODE = SPACES
+               MOVE "USD" TO CURRENCY-CODE
+           END-IF.
+           PERFORM FIND-CURRENCY-DECIMALS.
+           DISPLAY "Currency: " CURRENCY-CODE
+               " (" WS-CUR-DECIMALS " decimal place(s))".
+
            DISPLAY "Price: " PRICE.
+           DISPLAY "Discount Rate: " DISCOUNT-RATE.
+
+      *> Discount is applied before tax.
+           COMPUTE DISCOUNT-AMT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               = PRICE * DISCOUNT-RATE.
+           DISPLAY "Discount Amount: " DISCOUNT-AMT.
+           SUBTRACT DISCOUNT-AMT FROM PRICE GIVING NET-PRICE.
+           DISPLAY "Net Price: " NET-PRICE.
+
+      *> Request 021: CBDEM1's ACCEPT-FROM-ENVIRONMENT convention -
+      *> TESTDEC_ROUND_MODE selects the rounding rule COMPUTE-TAX-AMT
+      *> applies at runtime instead of the rule only ever being
+      *> changeable by editing and recompiling ROUND-MODE's VALUE.
+           ACCEPT ROUND-MODE FROM ENVIRONMENT "TESTDEC_ROUND_MODE".
+           IF ROUND-MODE NOT = "U" AND ROUND-MODE NOT = "D"
+               MOVE "N" TO ROUND-MODE
+           END-IF.
+
+           PERFORM FIND-TAX-RATE.
            DISPLAY "Tax Rate: " TAX-RATE.
-           
-      *    Calculate tax: 123.45 * 0.08 = 9.88 (rounded)
-           COMPUTE TAX-AMT = PRICE * TAX-RATE.
+
+           PERFORM COMPUTE-TAX-AMT.
            DISPLAY "Tax Amount: " TAX-AMT.
-           
-      *    Calculate total: 123.45 + 9.88 = 133.33
-           COMPUTE TOTAL = PRICE + TAX-AMT.
+
+      *> Calculate total: net price + tax.
+           COMPUTE TOTAL = NET-PRICE + TAX-AMT.
+
+      *> Request 047: TOTAL is carried internally at two decimal
+      *> places regardless of currency, so a zero-decimal currency
+      *> (JPY) is rounded down to a whole unit before it is displayed
+      *> or logged.
+           PERFORM APPLY-CURRENCY-DECIMALS.
            DISPLAY "Total: " TOTAL.
-           
-      *    Test subtraction
+
+      *> Request 022: log the real invoice TOTAL (NET-PRICE + TAX-AMT,
+      *> currency-adjusted above) before the subtraction demo below
+      *> touches TOTAL again - the GL log line must carry what the
+      *> invoice actually came to, not TOTAL minus TAX-AMT.
+           PERFORM LOG-GL-ENTRY.
+
+      *> Test subtraction (demo only - not logged; LOG-GL-ENTRY above
+      *> already captured the real invoice TOTAL for GL reconciliation).
            COMPUTE TOTAL = TOTAL - TAX-AMT.
            DISPLAY "Total minus tax: " TOTAL.
-           
-           STOP RUN.
\ No newline at end of file
+
+           CLOSE GL-LOG-FILE.
+           STOP RUN.
+
+      *> Request 022: writes PRICE/TAX-AMT/TOTAL to GL-LOG-FILE so
+      *> month-end reconciliation has a record of what this run
+      *> actually calculated.
+       LOG-GL-ENTRY.
+           ACCEPT WS-GL-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO GL-LOG-REC.
+           STRING WS-GL-DATE " CUR=" CURRENCY-CODE " PRICE=" PRICE
+                   " TAX-AMT=" TAX-AMT " TOTAL=" TOTAL
+               DELIMITED BY SIZE INTO GL-LOG-REC.
+           WRITE GL-LOG-REC.
+
+      *> Request 047: looks CURRENCY-CODE up in CURRENCY-TABLE; an
+      *> unrecognized code falls back to two decimal places, the
+      *> existing assumption.
+       FIND-CURRENCY-DECIMALS.
+           MOVE 2 TO WS-CUR-DECIMALS.
+           PERFORM VARYING CUR-IDX FROM 1 BY 1 UNTIL CUR-IDX > 5
+               IF CUR-CODE(CUR-IDX) = CURRENCY-CODE
+                   MOVE CUR-DECIMALS(CUR-IDX) TO WS-CUR-DECIMALS
+                   MOVE 6 TO CUR-IDX
+               END-IF
+           END-PERFORM.
+
+      *> Request 047: TOTAL stays a PIC V9(2) field no matter what the
+      *> currency is, so a currency with fewer decimal places than
+      *> that is rounded onto a whole unit instead of carrying cents
+      *> (or whatever the final digit would mean) that currency
+      *> doesn't have.
+       APPLY-CURRENCY-DECIMALS.
+           IF WS-CUR-DECIMALS = 0
+               COMPUTE WS-TOTAL-WHOLE ROUNDED
+                   MODE IS NEAREST-AWAY-FROM-ZERO = TOTAL
+               MOVE WS-TOTAL-WHOLE TO TOTAL
+           END-IF.
+
+      *> Looks up the bracket matching NET-PRICE (whole-dollar band)
+      *> in TAX-BRACKET-TABLE and sets TAX-RATE from it.
+       FIND-TAX-RATE.
+           MOVE NET-PRICE TO WS-NET-PRICE-I.
+           MOVE TB-RATE(3) TO TAX-RATE.
+           PERFORM VARYING TB-IDX FROM 1 BY 1 UNTIL TB-IDX > 3
+               IF WS-NET-PRICE-I >= TB-MIN(TB-IDX)
+                       AND WS-NET-PRICE-I <= TB-MAX(TB-IDX)
+                   MOVE TB-RATE(TB-IDX) TO TAX-RATE
+                   MOVE 4 TO TB-IDX
+               END-IF
+           END-PERFORM.
+
+      *> Applies the explicit rounding rule selected in ROUND-MODE
+      *> instead of relying on the COMPUTE statement's own default.
+       COMPUTE-TAX-AMT.
+           EVALUATE TRUE
+               WHEN ROUND-UP
+                   COMPUTE TAX-AMT ROUNDED MODE IS AWAY-FROM-ZERO
+                       = NET-PRICE * TAX-RATE
+               WHEN ROUND-DOWN
+                   COMPUTE TAX-AMT ROUNDED MODE IS TRUNCATION
+                       = NET-PRICE * TAX-RATE
+               WHEN OTHER
+                   COMPUTE TAX-AMT ROUNDED MODE IS
+                       NEAREST-AWAY-FROM-ZERO = NET-PRICE * TAX-RATE
+           END-EVALUATE.
