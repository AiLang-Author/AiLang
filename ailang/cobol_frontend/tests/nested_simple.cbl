@@ -8,77 +8,92 @@ IDENTIFICATION DIVISION.
        PROCEDURE DIVISION.
            DISPLAY "OUTER: Start".
            DISPLAY "OUTER-VAR: " OUTER-VAR.
-           
+           DISPLAY "OUTER: After nested program".
+           STOP RUN.
+
            IDENTIFICATION DIVISION.
            PROGRAM-ID. INNER-PROG.
-           
+
            DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 INNER-VAR PIC 9(2) VALUE 20.
-           
+
            PROCEDURE DIVISION.
                DISPLAY "INNER: Start".
                DISPLAY "INNER-VAR: " INNER-VAR.
                STOP RUN.
            END PROGRAM INNER-PROG.
-           
-           DISPLAY "OUTER: After nested program".
        END PROGRAM OUTER-PROG.
 
 
        
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTI-NESTED.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 MAIN-VAR PIC 9(2) VALUE 5.
-       
+
+      *> Request 034: which of CHILD1/CHILD2 actually run is now
+      *> parameter-driven off MULTI-JOBS instead of both being dead
+      *> code that was never CALLed - "1" runs CHILD1 only, "2" runs
+      *> CHILD2 only, "BOTH" or unset runs both.
+       01 WS-JOB-SELECT PIC X(4) VALUE SPACES.
+
        PROCEDURE DIVISION.
            DISPLAY "MULTI: Main start".
-           
+           ACCEPT WS-JOB-SELECT FROM ENVIRONMENT "MULTI-JOBS".
+           IF WS-JOB-SELECT = "1"
+               CALL "CHILD1"
+           ELSE
+               IF WS-JOB-SELECT = "2"
+                   CALL "CHILD2"
+               ELSE
+                   CALL "CHILD1"
+                   CALL "CHILD2"
+               END-IF
+           END-IF.
+           DISPLAY "MULTI: Main end".
+           STOP RUN.
+
            IDENTIFICATION DIVISION.
            PROGRAM-ID. CHILD1.
-           
+
            PROCEDURE DIVISION.
                DISPLAY "CHILD1: Executing".
-               STOP RUN.
+               GOBACK.
            END PROGRAM CHILD1.
-           
+
            IDENTIFICATION DIVISION.
            PROGRAM-ID. CHILD2.
-           
+
            PROCEDURE DIVISION.
                DISPLAY "CHILD2: Executing".
-               STOP RUN.
+               GOBACK.
            END PROGRAM CHILD2.
-           
-           DISPLAY "MULTI: Main end".
        END PROGRAM MULTI-NESTED.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEVEL1.
-       
+
        PROCEDURE DIVISION.
            DISPLAY "LEVEL1: Start".
-           
+           DISPLAY "LEVEL1: After level 2".
+           STOP RUN.
+
            IDENTIFICATION DIVISION.
            PROGRAM-ID. LEVEL2.
-           
+
            PROCEDURE DIVISION.
                DISPLAY "LEVEL2: Start".
-               
+               DISPLAY "LEVEL2: After level 3".
+               STOP RUN.
+
                IDENTIFICATION DIVISION.
                PROGRAM-ID. LEVEL3.
-               
+
                PROCEDURE DIVISION.
                    DISPLAY "LEVEL3: Deepest level".
                    STOP RUN.
                END PROGRAM LEVEL3.
-               
-               DISPLAY "LEVEL2: After level 3".
-               STOP RUN.
            END PROGRAM LEVEL2.
-           
-           DISPLAY "LEVEL1: After level 2".
-           STOP RUN.
-       END PROGRAM LEVEL1.
\ No newline at end of file
+       END PROGRAM LEVEL1.
