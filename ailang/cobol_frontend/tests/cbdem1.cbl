@@ -0,0 +1,993 @@
+      *> CBDEM1 - Interactive personnel maintenance (EMP/DEPT)
+      *>
+      *> Classic OCI-style demo program: logs on with OLOG, opens two
+      *> cursors with OOPEN, parses the SELECT/INSERT with OPARSE, binds
+      *> the host variables with OBNDRV, and drives EMP maintenance from
+      *> an interactive ACCEPT loop (NEXT-EMP / ASK-JOB / ASK-SAL /
+      *> ASK-DPT / ADD-ROW).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "CBDEM1.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Request 036: ASSIGN is now dynamic so an unattended overnight
+      *> run can point at whatever new-hire extract the job control
+      *> wrapper prepared instead of always reading CBDEM1.HIR.
+           SELECT HIRE-TRANS-FILE ASSIGN TO WS-HIRE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Request 036: captures what an unattended run did, since there
+      *> is no one at the terminal to read the DISPLAY output.
+           SELECT JOB-LOG-FILE ASSIGN TO "CBDEM1.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Request 037: checkpoint file for NEXT-EMP's batch hire loop.
+      *> FILE STATUS is needed here (unlike the rest of this suite's
+      *> files) because whether CBDEM1.CKP exists at all is exactly
+      *> the question a restart has to answer before it can decide
+      *> whether to resume or start fresh.
+           SELECT CKP-FILE ASSIGN TO "CBDEM1.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+      *> Request 049: the (H)ire and (U)ndo transaction types are
+      *> mutually exclusive within one execution of this program (one
+      *> ACCEPT TRANS-TYPE, one branch taken), so the one hire
+      *> ADD-ROW can take back has to survive past STOP RUN for a
+      *> later (U)ndo invocation to ever see it - same FILE STATUS
+      *> exists-or-not pattern as CKP-FILE above.
+           SELECT LAST-ADD-FILE ASSIGN TO "CBDEM1.LAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC PIC X(132).
+
+      *> Request 003: one new-hire per record - ENAME, JOB, SAL,
+      *> DEPTNO - for a file-driven batch load instead of ACCEPT.
+       FD  HIRE-TRANS-FILE.
+       01  HIRE-TRANS-REC.
+           05  HT-ENAME      PIC X(10).
+           05  HT-JOB        PIC X(9).
+           05  HT-SAL        PIC X(10).
+           05  HT-DEPTNO     PIC 9(4).
+
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-REC PIC X(132).
+
+      *> Request 037: last batch-record-position and EMPNO reached
+      *> as of the last successful commit.
+       FD  CKP-FILE.
+       01  CKP-REC.
+           05  CKP-EMPNO-TXT       PIC 9(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  CKP-BATCH-COUNT-TXT PIC 9(6).
+
+      *> Request 049: the last EMPNO/ENAME a hire ADD-ROW committed,
+      *> persisted so a later (U)ndo invocation of this program can
+      *> still find it.
+       FD  LAST-ADD-FILE.
+       01  LAD-REC.
+           05  LAD-EMPNO-TXT       PIC 9(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  LAD-ENAME           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *> Host variables bound to the SELECT/INSERT cursors.
+      *> Request 009: EMPNO used to be PIC S9(4) COMP, which tops out
+      *> at 9999 with nowhere to go once ADD-ROW hit that ceiling.
+      *> Widened to S9(6) COMP and documented as site-prefix blocks
+      *> of 10000 (site 01 = 10000-19999, site 02 = 20000-29999, and
+      *> so on). SEED-EMPNO (called from BEGIN before the hire loop
+      *> starts) actually seeds a site's starting EMPNO into the right
+      *> block from CBDEM1_EMPNO_START, falling back to WS-EMPNO-
+      *> DEFAULT - this VALUE ZERO is only the compile-time default
+      *> before SEED-EMPNO runs.
+       01  EMPNO         PIC S9(6) COMP VALUE ZERO.
+       01  ENAME         PIC X(10).
+       01  JOB           PIC X(9).
+       01  SAL           PIC X(10).
+       01  DEPTNO        PIC S9(4) COMP.
+       01  DNAME         PIC X(14).
+
+      *> Logon credentials, OCI work areas and cursor descriptors.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  CURSOR-2.
+           05  C2-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C2-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C2-FILLER PIC X(102).
+       01  CURSOR-3.
+           05  C3-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C3-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C3-FILLER PIC X(102).
+      *> Request 005: raise/termination maintenance cursors.
+       01  CURSOR-4.
+           05  C4-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C4-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C4-FILLER PIC X(102).
+       01  CURSOR-5.
+           05  C5-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C5-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C5-FILLER PIC X(102).
+      *> Request 038: row-count reconciliation cursor.
+       01  CURSOR-6.
+           05  C6-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C6-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C6-FILLER PIC X(102).
+      *> Request 041: CURSOR-7 looks up the pre-raise SAL, CURSOR-8
+      *> inserts the EMP_SAL_HIST row recording the change.
+       01  CURSOR-7.
+           05  C7-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C7-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C7-FILLER PIC X(102).
+       01  CURSOR-8.
+           05  C8-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C8-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C8-FILLER PIC X(102).
+      *> Request 049: CURSOR-9 undoes the last successful hire this
+      *> session - a DELETE on the EMPNO ADD-ROW most recently
+      *> inserted.
+       01  CURSOR-9.
+           05  C9-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C9-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C9-FILLER PIC X(102).
+      *> ADD-ROW and ASK-DPT address whichever cursor they are
+      *> currently working with through these aliases.
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+      *> Request 009: CBDEM1_EMPNO_START seeds EMPNO into a site's
+      *> block at the start of a hire run (LOAD-CHECKPOINT overrides
+      *> this with the last-committed EMPNO when a checkpoint exists).
+       01  WS-EMPNO-START     PIC X(6) VALUE SPACES.
+       01  WS-EMPNO-DEFAULT   PIC S9(6) COMP VALUE 10001.
+
+       01  EMPNO-D       PIC ZZZZZ9.
+       01  RUN-MODE      PIC X VALUE "I".
+           88  INTERACTIVE-MODE    VALUE "I".
+           88  BATCH-MODE          VALUE "B".
+
+       01  WS-MISC.
+           05  WS-REPLY  PIC X VALUE SPACES.
+           05  WS-NEW-DEPTNO PIC S9(4) COMP.
+           05  WS-NEW-DNAME  PIC X(14).
+
+      *> Request 000: ASK-DPT loops (re-prompting for DEPTNO) until
+      *> LOOKUP-DPT either finds the department or ASK-NEW-DEPT adds
+      *> one - set here instead of a GO TO back out of both paragraphs'
+      *> PERFORM scopes.
+       01  WS-DPT-RESOLVED PIC X VALUE "N".
+           88  DPT-RESOLVED VALUE "Y" FALSE "N".
+
+      *> Request 001: SAL/JOB range table used to validate the salary
+      *> typed at ASK-SAL before it is bound into CURSOR-1's INSERT.
+       01  SAL-RANGE-TABLE.
+           05  FILLER PIC X(22) VALUE "CLERK     005000150000".
+           05  FILLER PIC X(22) VALUE "SALESMAN  008000200000".
+           05  FILLER PIC X(22) VALUE "ANALYST   015000300000".
+           05  FILLER PIC X(22) VALUE "MANAGER   020000350000".
+           05  FILLER PIC X(22) VALUE "PRESIDENT 030000500000".
+       01  SAL-RANGE-REDEF REDEFINES SAL-RANGE-TABLE.
+           05  SAL-RANGE-ENTRY OCCURS 5 TIMES.
+               10  SR-JOB  PIC X(10).
+               10  SR-MIN  PIC 9(6).
+               10  SR-MAX  PIC 9(6).
+       01  SAL-IDX          PIC 9 VALUE 1.
+       01  WS-SAL-NUM       PIC 9(10) VALUE ZERO.
+       01  WS-SAL-VALID     PIC X VALUE "N".
+           88  SAL-IS-VALID VALUE "Y".
+
+      *> Request 002: soft duplicate-hire warning.
+       01  WS-DUP-COUNT     PIC 9(4) COMP VALUE ZERO.
+
+      *> Request 003: batch mode driven off HIRE-TRANS-FILE.
+       01  WS-HIRE-EOF      PIC X VALUE "N".
+           88  HIRE-FILE-EOF VALUE "Y".
+       01  WS-GOT-HIRE-ROW  PIC X VALUE "N".
+           88  GOT-HIRE-ROW VALUE "Y".
+
+      *> Request 005: a mode switch so this program can update an
+      *> existing employee's SAL or flag a termination instead of
+      *> always inserting a brand-new EMP row.
+       01  TRANS-TYPE       PIC X VALUE "H".
+           88  TRANS-HIRE   VALUE "H".
+           88  TRANS-RAISE  VALUE "R".
+           88  TRANS-TERM   VALUE "T".
+      *> Request 049: undo the last successful ADD-ROW this session.
+           88  TRANS-UNDO   VALUE "U" "u".
+
+      *> Request 049: the one hire ADD-ROW can still take back - no
+      *> further back than that, and not once the program restarts.
+       01  WS-LAST-EMPNO    PIC S9(6) COMP VALUE ZERO.
+       01  WS-LAST-ENAME    PIC X(10) VALUE SPACES.
+       01  WS-LAST-ADD      PIC X VALUE "N".
+           88  LAST-ADD-EXISTS VALUE "Y" FALSE "N".
+       01  TERM-DATE        PIC X(8).
+
+      *> Request 006: per-department hire counts for the end-of-run
+      *> summary, instead of only the scrolling PRINT-RESULT lines.
+       01  SUMMARY-COUNT    PIC 9(2) VALUE ZERO.
+       01  SUMMARY-TABLE.
+           05  SUMMARY-ENTRY OCCURS 20 TIMES.
+               10  SUM-DEPTNO PIC S9(4) COMP.
+               10  SUM-DNAME  PIC X(14).
+               10  SUM-HIRES  PIC 9(4) VALUE ZERO.
+       01  SUMMARY-IDX      PIC 9(2).
+
+      *> Request 007: commit boundary is a runtime parameter instead
+      *> of hardwired to "commit after every row".
+       01  COMMIT-FREQ      PIC 9(4) VALUE 1.
+       01  ROWS-SINCE-COMMIT PIC 9(4) VALUE ZERO.
+
+      *> Request 036: unattended job-control mode for overnight loads -
+      *> when CBDEM1_UNATTENDED is set to "Y" in the environment, CBDEM1
+      *> skips every interactive prompt (transaction type, commit
+      *> frequency, run mode) and goes straight into a batch hire run
+      *> against CBDEM1_HIRE_FILE, logging start/end to CBDEM1.LOG
+      *> instead of expecting someone at the terminal.
+       01  WS-UNATTENDED    PIC X VALUE "N".
+           88  UNATTENDED-MODE VALUE "Y" "y".
+       01  WS-HIRE-FILENAME PIC X(40) VALUE "CBDEM1.HIR".
+       01  WS-COMMIT-FREQ-ENV PIC X(4) VALUE SPACES.
+       01  WS-JOB-START-CT  PIC 9(6) VALUE ZERO.
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYYMMDD PIC 9(8).
+           05  WS-CD-TIME     PIC 9(8).
+
+      *> Request 037: checkpoint/restart for a long batch hire run -
+      *> WS-BATCH-REC-COUNT tracks how many HIRE-TRANS-FILE records
+      *> have been read so a restart can fast-forward past the ones
+      *> already committed instead of re-adding them.
+       01  WS-CKP-STATUS     PIC XX VALUE SPACES.
+       01  WS-LAD-STATUS     PIC XX VALUE SPACES.
+       01  WS-BATCH-REC-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-CKP-SKIP-IDX   PIC 9(6) VALUE ZERO.
+       01  WS-CKP-SKIP-EOF   PIC X VALUE "N".
+           88  CKP-SKIP-EOF  VALUE "Y" FALSE "N".
+
+      *> Request 038: reconcile the hire run's own success count
+      *> against the actual change in the EMP row count, instead of
+      *> trusting PRINT-RESULT's scrolling confirmations as the only
+      *> evidence the run did what it says.
+      *> Request 041: salary history - the SAL value in EMP before a
+      *> raise overwrites it, and the date the change was made.
+       01  WS-OLD-SAL         PIC X(10) VALUE SPACES.
+       01  WS-HIST-DATE       PIC 9(8) VALUE ZERO.
+
+       01  WS-SUCCESSFUL-INSERTS PIC 9(6) VALUE ZERO.
+       01  WS-EMP-COUNT-RESULT   PIC 9(6) COMP VALUE ZERO.
+       01  WS-EMP-COUNT-BEFORE   PIC 9(6) VALUE ZERO.
+       01  WS-EMP-COUNT-AFTER    PIC 9(6) VALUE ZERO.
+       01  WS-EMP-COUNT-DELTA    PIC S9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *> Request 008: the connect credentials used to live in
+      *> WORKING-STORAGE as VALUE "SCOTT"/"TIGER" literals that every
+      *> operator reading the listing could see. Pull them from the
+      *> environment at run time instead of compiling them in.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM1 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM2 through CBDEM6 - see OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM1  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+      *> Request 046: consolidated end-of-day log shared with
+      *> CBDEM2/CBDEM3 - see RUNLOG.
+           CALL "RUNLOG" USING "CBDEM1  " "START   ".
+
+           OPEN EXTEND AUDIT-FILE.
+
+      *> Request 036: set up for an unattended overnight run before
+      *> any of the interactive prompts below are reached.
+           ACCEPT WS-UNATTENDED FROM ENVIRONMENT "CBDEM1_UNATTENDED".
+           IF UNATTENDED-MODE
+               ACCEPT WS-HIRE-FILENAME FROM ENVIRONMENT
+                   "CBDEM1_HIRE_FILE"
+               IF WS-HIRE-FILENAME = SPACES
+                   MOVE "CBDEM1.HIR" TO WS-HIRE-FILENAME
+               END-IF
+               ACCEPT WS-COMMIT-FREQ-ENV FROM ENVIRONMENT
+                   "CBDEM1_COMMIT_FREQ"
+               IF WS-COMMIT-FREQ-ENV IS NUMERIC
+                   MOVE WS-COMMIT-FREQ-ENV TO COMMIT-FREQ
+               END-IF
+               IF COMMIT-FREQ = 0
+                   MOVE 1 TO COMMIT-FREQ
+               END-IF
+               PERFORM LOG-JOB-START
+           END-IF.
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           CALL "OOPEN" USING CURSOR-2 LDA.
+
+           CALL "OPARSE" USING CURSOR-1
+               "INSERT INTO EMP (EMPNO, ENAME, JOB, SAL, DEPTNO) "
+               "VALUES (:EMPNO, :ENAME, :JOB, :SAL, :DEPTNO)".
+           CALL "OPARSE" USING CURSOR-2
+               "SELECT DNAME FROM DEPT WHERE DEPTNO = :DEPTNO".
+           CALL "OOPEN" USING CURSOR-3 LDA.
+           CALL "OPARSE" USING CURSOR-3
+               "SELECT COUNT(*) FROM EMP "
+               "WHERE ENAME = :ENAME AND DEPTNO = :DEPTNO".
+           CALL "OOPEN" USING CURSOR-4 LDA.
+           CALL "OPARSE" USING CURSOR-4
+               "UPDATE EMP SET SAL = :SAL WHERE EMPNO = :EMPNO".
+           CALL "OOPEN" USING CURSOR-5 LDA.
+           CALL "OPARSE" USING CURSOR-5
+               "UPDATE EMP SET TERM_DATE = :TERM-DATE "
+               "WHERE EMPNO = :EMPNO".
+           CALL "OOPEN" USING CURSOR-6 LDA.
+           CALL "OPARSE" USING CURSOR-6
+               "SELECT COUNT(*) FROM EMP".
+           CALL "OOPEN" USING CURSOR-7 LDA.
+           CALL "OPARSE" USING CURSOR-7
+               "SELECT SAL FROM EMP WHERE EMPNO = :EMPNO".
+           CALL "OOPEN" USING CURSOR-8 LDA.
+           CALL "OPARSE" USING CURSOR-8
+               "INSERT INTO EMP_SAL_HIST "
+               "(EMPNO, OLD_SAL, NEW_SAL, CHANGE_DATE) "
+               "VALUES (:EMPNO, :WS-OLD-SAL, :SAL, :WS-HIST-DATE)".
+           CALL "OOPEN" USING CURSOR-9 LDA.
+           CALL "OPARSE" USING CURSOR-9
+               "DELETE FROM EMP WHERE EMPNO = :WS-LAST-EMPNO".
+
+           IF UNATTENDED-MODE
+               SET TRANS-HIRE TO TRUE
+               SET BATCH-MODE TO TRUE
+           ELSE
+               DISPLAY "Transaction - (H)ire, (R)aise, (T)erminate or "
+                   "(U)ndo last add: " WITH NO ADVANCING
+               ACCEPT TRANS-TYPE
+           END-IF.
+
+           IF TRANS-HIRE
+               IF NOT UNATTENDED-MODE
+                   DISPLAY "Commit after how many rows (1 = every "
+                       "row): " WITH NO ADVANCING
+                   ACCEPT COMMIT-FREQ
+                   IF COMMIT-FREQ = 0
+                       MOVE 1 TO COMMIT-FREQ
+                   END-IF
+                   DISPLAY "Run mode - (I)nteractive or (B)atch file: "
+                       WITH NO ADVANCING
+                   ACCEPT RUN-MODE
+               END-IF
+               PERFORM SEED-EMPNO
+               IF BATCH-MODE
+                   OPEN INPUT HIRE-TRANS-FILE
+                   PERFORM LOAD-CHECKPOINT
+               END-IF
+               PERFORM GET-EMP-COUNT
+               MOVE WS-EMP-COUNT-RESULT TO WS-EMP-COUNT-BEFORE
+               PERFORM NEXT-EMP UNTIL HIRE-FILE-EOF
+               IF BATCH-MODE
+                   CLOSE HIRE-TRANS-FILE
+               END-IF
+               IF ROWS-SINCE-COMMIT > 0
+                   CALL "OCOM" USING LDA
+                   MOVE ZERO TO ROWS-SINCE-COMMIT
+                   IF BATCH-MODE
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM PRINT-SUMMARY
+               PERFORM RECONCILE-ROW-COUNT
+           ELSE
+               IF TRANS-UNDO
+                   PERFORM UNDO-LAST-ADD
+               ELSE
+                   PERFORM MAINT-EMP
+               END-IF
+           END-IF.
+
+           IF UNATTENDED-MODE
+               PERFORM LOG-JOB-END
+           END-IF.
+
+           GO TO EXIT-CLOSE.
+
+      *> Request 003: in batch mode the four fields come from
+      *> HIRE-TRANS-FILE one record at a time instead of the keyboard;
+      *> interactive mode is unchanged.
+       NEXT-EMP.
+           MOVE "N" TO WS-GOT-HIRE-ROW.
+           PERFORM UNTIL GOT-HIRE-ROW OR HIRE-FILE-EOF
+               IF BATCH-MODE
+                   READ HIRE-TRANS-FILE
+                       AT END
+                           MOVE SPACES TO ENAME
+                           MOVE "Y" TO WS-HIRE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-BATCH-REC-COUNT
+                           MOVE HT-ENAME  TO ENAME
+                           MOVE HT-JOB    TO JOB
+                           MOVE HT-SAL    TO SAL
+                           MOVE HT-DEPTNO TO DEPTNO
+                           PERFORM LOOKUP-DPT
+      *> Request 000: a batch record whose DEPTNO isn't in DEPT and
+      *> that the operator declines to add is skipped the same way a
+      *> missing JOB or invalid SAL already is below.
+                           IF NOT DPT-RESOLVED
+                               DISPLAY "Skipping batch record for "
+                                   ENAME " - department " DEPTNO
+                                   " not resolved."
+      *> Request 043: JOB and SAL are required the same as ENAME
+      *> already is - a blank batch record for either field is
+      *> skipped instead of being allowed to reach ADD-ROW.
+                           ELSE
+                           IF JOB = SPACES
+                               DISPLAY "Skipping batch record for "
+                                   ENAME " - missing JOB."
+                           ELSE
+                               PERFORM VALIDATE-SAL
+                               IF NOT SAL-IS-VALID
+                                   DISPLAY "Skipping batch record for "
+                                       ENAME " - invalid SAL " SAL
+                               ELSE
+                                   MOVE "Y" TO WS-GOT-HIRE-ROW
+                               END-IF
+                           END-IF
+                           END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Employee name (blank to stop): "
+                       WITH NO ADVANCING
+                   ACCEPT ENAME
+                   IF ENAME = SPACES
+                       MOVE "Y" TO WS-HIRE-EOF
+                   ELSE
+                       PERFORM ASK-JOB
+                       PERFORM ASK-SAL
+                       PERFORM ASK-DPT
+                       MOVE "Y" TO WS-GOT-HIRE-ROW
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF GOT-HIRE-ROW
+               PERFORM CHECK-DUP-HIRE
+               PERFORM ADD-ROW
+           END-IF.
+
+      *> Request 002: ADD-ROW only ever rejects a collision on EMPNO
+      *> itself (C-RC = 1) - this checks ENAME/DEPTNO for a likely
+      *> repeat entry and warns without blocking the insert.
+       CHECK-DUP-HIRE.
+           CALL "OBNDRV" USING CURSOR-3 ENAME DEPTNO.
+           CALL "ODEFIN" USING CURSOR-3 WS-DUP-COUNT.
+           CALL "OEXEC" USING CURSOR-3.
+           CALL "OFETCH" USING CURSOR-3.
+           MOVE C3-RC TO C-RC.
+           IF WS-DUP-COUNT > 0
+               DISPLAY "WARNING: " ENAME " already exists in "
+                   "department " DEPTNO " - check for a duplicate "
+                   "hire before continuing."
+           END-IF.
+
+      *> Request 043: JOB is required the same way a blank ENAME
+      *> already stops NEXT-EMP - keep re-prompting until something
+      *> is typed instead of letting a blank JOB reach ADD-ROW.
+       ASK-JOB.
+           MOVE SPACES TO JOB.
+           PERFORM UNTIL JOB NOT = SPACES
+               DISPLAY "Job: " WITH NO ADVANCING
+               ACCEPT JOB
+               IF JOB = SPACES
+                   DISPLAY "Job is required - try again."
+               END-IF
+           END-PERFORM.
+
+       ASK-SAL.
+           MOVE "N" TO WS-SAL-VALID.
+           PERFORM UNTIL SAL-IS-VALID
+               DISPLAY "Salary: " WITH NO ADVANCING
+               ACCEPT SAL
+               PERFORM VALIDATE-SAL
+           END-PERFORM.
+
+      *> Request 001: SAL is bound as PIC X(10) so nothing stops a
+      *> stray letter or a bad decimal from reaching OEXEC on
+      *> CURSOR-1. Reject anything non-numeric, then check the value
+      *> against the band for the JOB already entered.
+       VALIDATE-SAL.
+           IF SAL = SPACES
+               DISPLAY "Salary is required - try again."
+           ELSE
+           IF SAL NOT NUMERIC
+               DISPLAY "Salary must be numeric - try again."
+           ELSE
+               MOVE SAL TO WS-SAL-NUM
+               MOVE "Y" TO WS-SAL-VALID
+               PERFORM VARYING SAL-IDX FROM 1 BY 1
+                       UNTIL SAL-IDX > 5
+                   IF SR-JOB(SAL-IDX) = JOB
+                       IF WS-SAL-NUM < SR-MIN(SAL-IDX) OR
+                          WS-SAL-NUM > SR-MAX(SAL-IDX)
+                           DISPLAY "Salary out of range for " JOB
+                               " (" SR-MIN(SAL-IDX) "-"
+                               SR-MAX(SAL-IDX) ") - try again."
+                           MOVE "N" TO WS-SAL-VALID
+                       END-IF
+                       MOVE 6 TO SAL-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+           END-IF.
+
+      *> Request 000: loops re-prompting for DEPTNO until LOOKUP-DPT
+      *> resolves it (found in DEPT, or added via ASK-NEW-DEPT) instead
+      *> of a GO TO back out of LOOKUP-DPT/ASK-NEW-DEPT's own PERFORM
+      *> scopes, which would fall through into the physically-next
+      *> paragraph rather than returning here.
+       ASK-DPT.
+           SET DPT-RESOLVED TO FALSE.
+           PERFORM UNTIL DPT-RESOLVED
+               DISPLAY "Department number: " WITH NO ADVANCING
+               ACCEPT DEPTNO
+               PERFORM LOOKUP-DPT
+           END-PERFORM.
+
+      *> Shared by ASK-DPT (interactive) and the batch path in
+      *> NEXT-EMP, which already has DEPTNO from HIRE-TRANS-FILE.
+      *> Sets DPT-RESOLVED when DEPTNO is now good to use; the caller
+      *> decides what to do (re-prompt, or skip the batch record) when
+      *> it comes back unresolved.
+       LOOKUP-DPT.
+           MOVE C2-FNC TO C-FNC.
+           MOVE C2-RC TO C-RC.
+           CALL "OBNDRV" USING CURSOR-2 DEPTNO.
+           CALL "ODEFIN" USING CURSOR-2 DNAME.
+           CALL "OEXEC" USING CURSOR-2.
+           CALL "OFETCH" USING CURSOR-2.
+           MOVE C2-RC TO C-RC.
+           IF C-RC = 1403
+               DISPLAY "No such department."
+               PERFORM ASK-NEW-DEPT
+           ELSE
+               DISPLAY "Department name: " DNAME
+               SET DPT-RESOLVED TO TRUE
+           END-IF.
+
+      *> Request 000: let the operator create the department right
+      *> here instead of dropping out to raw SQL when ASK-DPT can't
+      *> find DEPTNO in DEPT. Leaves DPT-RESOLVED false on a "N" reply
+      *> so the caller's own loop/skip logic decides what happens next.
+      *> Request 036: an unattended run has no operator to answer
+      *> "Add DEPTNO ... (Y/N)?" - ACCEPT WS-REPLY would just hang
+      *> waiting on stdin, so UNATTENDED-MODE leaves DPT-RESOLVED
+      *> false and lets the batch path in NEXT-EMP skip the record,
+      *> the same way it already skips a blank JOB or invalid SAL.
+       ASK-NEW-DEPT.
+           IF UNATTENDED-MODE
+               DISPLAY "Unattended run - department " DEPTNO
+                   " not on file and no operator to confirm adding "
+                   "it; skipping."
+           ELSE
+           DISPLAY "Add DEPTNO " DEPTNO " as a new department (Y/N)? "
+               WITH NO ADVANCING
+           ACCEPT WS-REPLY
+           IF WS-REPLY = "Y" OR WS-REPLY = "y"
+               MOVE DEPTNO TO WS-NEW-DEPTNO
+               DISPLAY "Department name: " WITH NO ADVANCING
+               ACCEPT WS-NEW-DNAME
+               CALL "OPARSE" USING CURSOR-2
+                   "INSERT INTO DEPT (DEPTNO, DNAME) "
+                   "VALUES (:WS-NEW-DEPTNO, :WS-NEW-DNAME)"
+               CALL "OEXEC" USING CURSOR-2
+               MOVE C2-RC TO C-RC
+               IF C-RC NOT = 0
+                   PERFORM ORA-ERROR
+                   CALL "OPARSE" USING CURSOR-2
+                       "SELECT DNAME FROM DEPT WHERE DEPTNO = :DEPTNO"
+               ELSE
+                   CALL "OCOM" USING LDA
+                   MOVE WS-NEW-DNAME TO DNAME
+                   DISPLAY "Department " DEPTNO " (" DNAME
+                       ") added."
+                   CALL "OPARSE" USING CURSOR-2
+                       "SELECT DNAME FROM DEPT WHERE DEPTNO = :DEPTNO"
+                   SET DPT-RESOLVED TO TRUE
+               END-IF
+           END-IF
+           END-IF.
+
+       ADD-ROW.
+           IF EMPNO > 999999
+               MOVE EMPNO TO EMPNO-D
+               DISPLAY "Employee number " EMPNO-D
+                   " too large - start the next site-prefix block "
+                   "(see EMPNO comment in WORKING-STORAGE)."
+               GO TO EXIT-CLOSE
+           END-IF.
+           CALL "OBNDRV" USING CURSOR-1 EMPNO ENAME JOB SAL DEPTNO.
+           CALL "OEXEC" USING CURSOR-1.
+           MOVE C1-RC TO C-RC.
+           IF C-RC = 1
+               PERFORM LOG-SKIPPED-EMPNO
+               ADD 10 TO EMPNO
+               GO TO ADD-ROW
+           END-IF.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+           ELSE
+               ADD 1 TO ROWS-SINCE-COMMIT
+               ADD 1 TO WS-SUCCESSFUL-INSERTS
+      *> Request 049: remember this hire so UNDO-LAST-ADD has
+      *> something to take back.
+               MOVE EMPNO TO WS-LAST-EMPNO
+               MOVE ENAME TO WS-LAST-ENAME
+               SET LAST-ADD-EXISTS TO TRUE
+               PERFORM WRITE-LAST-ADD
+               PERFORM PRINT-RESULT
+      *> Request 009: advance EMPNO on a successful insert too, not
+      *> only on a duplicate-key collision - otherwise every hire
+      *> after the first in a session re-uses the prior EMPNO and is
+      *> forced through the collision/retry path above.
+               ADD 1 TO EMPNO
+      *> Request 037: the checkpoint has to be written after EMPNO is
+      *> advanced, not before - otherwise a checkpoint taken here
+      *> would persist the EMPNO that was just successfully used, and
+      *> resuming from it would hit an immediate duplicate-key retry
+      *> on the first row, the same ordering the mainline's own
+      *> end-of-run checkpoint flush already uses.
+               IF ROWS-SINCE-COMMIT >= COMMIT-FREQ
+                   CALL "OCOM" USING LDA
+                   MOVE ZERO TO ROWS-SINCE-COMMIT
+                   IF BATCH-MODE
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Request 004: ADD-ROW used to bump EMPNO by 10 and silently
+      *> retry on a duplicate index value (C-RC = 1) with nothing left
+      *> behind; write the skipped number to AUDIT-FILE so a gap in
+      *> the EMPNO series can be told apart from a deliberate delete.
+       LOG-SKIPPED-EMPNO.
+           MOVE EMPNO TO EMPNO-D.
+           STRING "SKIPPED EMPNO " EMPNO-D
+               " (duplicate) WHILE HIRING " ENAME
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       PRINT-RESULT.
+           MOVE EMPNO TO EMPNO-D.
+           DISPLAY ENAME " added to the " DNAME
+               " department as employee number " EMPNO-D.
+           PERFORM RECORD-SUMMARY.
+
+      *> Request 006: tally this hire against its department so
+      *> PRINT-SUMMARY can give a per-department recap at the end of
+      *> the run instead of each add only ever scrolling past once.
+       RECORD-SUMMARY.
+           MOVE "N" TO WS-REPLY.
+           PERFORM VARYING SUMMARY-IDX FROM 1 BY 1
+                   UNTIL SUMMARY-IDX > SUMMARY-COUNT
+               IF SUM-DEPTNO(SUMMARY-IDX) = DEPTNO
+                   ADD 1 TO SUM-HIRES(SUMMARY-IDX)
+                   MOVE "Y" TO WS-REPLY
+               END-IF
+           END-PERFORM.
+           IF WS-REPLY = "N" AND SUMMARY-COUNT < 20
+               ADD 1 TO SUMMARY-COUNT
+               MOVE DEPTNO TO SUM-DEPTNO(SUMMARY-COUNT)
+               MOVE DNAME TO SUM-DNAME(SUMMARY-COUNT)
+               MOVE 1 TO SUM-HIRES(SUMMARY-COUNT)
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "=== CBDEM1 run summary ===".
+           PERFORM VARYING SUMMARY-IDX FROM 1 BY 1
+                   UNTIL SUMMARY-IDX > SUMMARY-COUNT
+               DISPLAY SUM-DNAME(SUMMARY-IDX) ": "
+                   SUM-HIRES(SUMMARY-IDX) " hired"
+           END-PERFORM.
+           IF SUMMARY-COUNT = 0
+               DISPLAY "No employees were added this run."
+           END-IF.
+
+      *> Request 038: CURSOR-6 carries no bind variables, so GET-EMP-
+      *> COUNT is just ODEFIN/OEXEC/OFETCH with no OBNDRV step.
+       GET-EMP-COUNT.
+           CALL "ODEFIN" USING CURSOR-6 WS-EMP-COUNT-RESULT.
+           CALL "OEXEC" USING CURSOR-6.
+           CALL "OFETCH" USING CURSOR-6.
+           MOVE C6-RC TO C-RC.
+
+      *> Request 038: compares how many rows NEXT-EMP/ADD-ROW actually
+      *> committed this run against the real change in EMP's row
+      *> count, and flags it instead of leaving PRINT-RESULT's
+      *> scrolling confirmations as the only evidence of what happened.
+       RECONCILE-ROW-COUNT.
+           PERFORM GET-EMP-COUNT.
+           MOVE WS-EMP-COUNT-RESULT TO WS-EMP-COUNT-AFTER.
+           COMPUTE WS-EMP-COUNT-DELTA =
+               WS-EMP-COUNT-AFTER - WS-EMP-COUNT-BEFORE.
+           IF WS-EMP-COUNT-DELTA = WS-SUCCESSFUL-INSERTS
+               DISPLAY "Reconciliation OK - " WS-SUCCESSFUL-INSERTS
+                   " insert(s) confirmed, EMP row count is up by "
+                   WS-EMP-COUNT-DELTA "."
+           ELSE
+               DISPLAY "*** RECONCILIATION MISMATCH *** - "
+                   WS-SUCCESSFUL-INSERTS " insert(s) reported this "
+                   "run, but EMP row count only changed by "
+                   WS-EMP-COUNT-DELTA "."
+           END-IF.
+
+      *> Request 049: undoes the most recently committed hire -
+      *> ordinarily from a separate, later invocation of this program
+      *> (TRANS-HIRE and TRANS-UNDO are mutually exclusive within one
+      *> run, since TRANS-TYPE is chosen once at the top), so the
+      *> candidate to undo is loaded from LAST-ADD-FILE rather than
+      *> trusted from this run's own WORKING-STORAGE, which is still
+      *> at ADD-ROW's untouched initial "no add yet" state whenever
+      *> TRANS-UNDO is the branch actually taken.
+       UNDO-LAST-ADD.
+           PERFORM LOAD-LAST-ADD.
+           IF NOT LAST-ADD-EXISTS
+               DISPLAY "No add on file to undo."
+           ELSE
+               CALL "OBNDRV" USING CURSOR-9 WS-LAST-EMPNO
+               CALL "OEXEC" USING CURSOR-9
+               MOVE C9-RC TO C-RC
+               IF C-RC NOT = 0
+                   PERFORM ORA-ERROR
+               ELSE
+                   CALL "OCOM" USING LDA
+                   MOVE WS-LAST-EMPNO TO EMPNO-D
+                   DISPLAY "Undo: employee " WS-LAST-ENAME
+                       " (EMPNO " EMPNO-D ") removed."
+                   SUBTRACT 1 FROM WS-SUCCESSFUL-INSERTS
+                   SET LAST-ADD-EXISTS TO FALSE
+                   PERFORM CLEAR-LAST-ADD
+               END-IF
+           END-IF.
+
+      *> Request 049: LAST-ADD-FILE's one record, if present, is the
+      *> pending undo candidate; no file (a fresh checkout, or one
+      *> already undone/cleared) means there is nothing to undo.
+       LOAD-LAST-ADD.
+           SET LAST-ADD-EXISTS TO FALSE.
+           OPEN INPUT LAST-ADD-FILE.
+           IF WS-LAD-STATUS = "00"
+               READ LAST-ADD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LAD-EMPNO-TXT TO WS-LAST-EMPNO
+                       MOVE LAD-ENAME TO WS-LAST-ENAME
+                       SET LAST-ADD-EXISTS TO TRUE
+               END-READ
+               CLOSE LAST-ADD-FILE
+           END-IF.
+
+      *> Request 049: records the hire ADD-ROW just committed so a
+      *> later (U)ndo run can find it.
+       WRITE-LAST-ADD.
+           OPEN OUTPUT LAST-ADD-FILE.
+           MOVE WS-LAST-EMPNO TO LAD-EMPNO-TXT.
+           MOVE WS-LAST-ENAME TO LAD-ENAME.
+           WRITE LAD-REC.
+           CLOSE LAST-ADD-FILE.
+
+      *> Request 049: once a hire has been undone it is no longer a
+      *> valid undo candidate - truncate LAST-ADD-FILE so a second
+      *> (U)ndo run reports "nothing to undo" instead of re-deleting
+      *> an EMPNO that is already gone.
+       CLEAR-LAST-ADD.
+           OPEN OUTPUT LAST-ADD-FILE.
+           CLOSE LAST-ADD-FILE.
+
+      *> Request 005: raise/termination mode on the same CURSOR-4/
+      *> CURSOR-5 set up in BEGIN, instead of CBDEM1 only ever being
+      *> able to INSERT a brand-new EMP row via CURSOR-1.
+       MAINT-EMP.
+           DISPLAY "Employee number (0 to stop): " WITH NO ADVANCING.
+           ACCEPT EMPNO.
+           IF EMPNO = 0
+               GO TO EXIT-CLOSE
+           END-IF.
+
+           IF TRANS-RAISE
+               DISPLAY "New salary: " WITH NO ADVANCING
+               ACCEPT SAL
+               PERFORM VALIDATE-SAL
+               IF NOT SAL-IS-VALID
+                   DISPLAY "Raise not applied."
+               ELSE
+                   PERFORM GET-OLD-SAL
+                   CALL "OBNDRV" USING CURSOR-4 SAL EMPNO
+                   CALL "OEXEC" USING CURSOR-4
+                   MOVE C4-RC TO C-RC
+                   IF C-RC NOT = 0
+                       PERFORM ORA-ERROR
+                   ELSE
+                       CALL "OCOM" USING LDA
+                       PERFORM LOG-SAL-HISTORY
+                       MOVE EMPNO TO EMPNO-D
+                       DISPLAY "Employee " EMPNO-D
+                           " salary updated to " SAL
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Termination date (YYYYMMDD): "
+                   WITH NO ADVANCING
+               ACCEPT TERM-DATE
+               CALL "OBNDRV" USING CURSOR-5 TERM-DATE EMPNO
+               CALL "OEXEC" USING CURSOR-5
+               MOVE C5-RC TO C-RC
+               IF C-RC NOT = 0
+                   PERFORM ORA-ERROR
+               ELSE
+                   CALL "OCOM" USING LDA
+                   MOVE EMPNO TO EMPNO-D
+                   DISPLAY "Employee " EMPNO-D
+                       " terminated effective " TERM-DATE
+               END-IF
+           END-IF.
+
+           GO TO MAINT-EMP.
+
+      *> Request 041: looks up the SAL EMP still has before CURSOR-4's
+      *> UPDATE overwrites it, so LOG-SAL-HISTORY has an OLD_SAL to
+      *> record.
+       GET-OLD-SAL.
+           CALL "OBNDRV" USING CURSOR-7 EMPNO.
+           CALL "ODEFIN" USING CURSOR-7 WS-OLD-SAL.
+           CALL "OEXEC" USING CURSOR-7.
+           CALL "OFETCH" USING CURSOR-7.
+           MOVE C7-RC TO C-RC.
+
+      *> Request 041: every SAL change now also inserts a dated row
+      *> into EMP_SAL_HIST instead of just overwriting EMP's current
+      *> value; still noted on AUDIT-FILE too, the same way req004
+      *> already audits a skipped EMPNO.
+       LOG-SAL-HISTORY.
+           ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.
+           CALL "OBNDRV" USING CURSOR-8 EMPNO WS-OLD-SAL SAL
+               WS-HIST-DATE.
+           CALL "OEXEC" USING CURSOR-8.
+           MOVE C8-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+           ELSE
+               CALL "OCOM" USING LDA
+           END-IF.
+           MOVE EMPNO TO EMPNO-D.
+           STRING "SAL CHANGE EMPNO " EMPNO-D " OLD SAL " WS-OLD-SAL
+                   " NEW SAL " SAL
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+      *> Request 033/035: ORA-ERROR used to DISPLAY the error and call
+      *> OERHMS right here; that logic now lives once in the shared
+      *> ORAERR subprogram (which also logs the error to
+      *> CBDEMERR.LOG) instead of being copied into every demo
+      *> program.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM1  ".
+
+      *> Request 036: bookend the job-log with a start line (run
+      *> before RUN-MODE/COMMIT-FREQ/TRANS-TYPE are even settled) and
+      *> an end line (run once the hire batch is done and summarized)
+      *> so the job-control wrapper has something to point at besides
+      *> "the job process exited".
+      *> Request 009: seeds EMPNO into this site's block at the start
+      *> of a hire run. CBDEM1_EMPNO_START lets a site point at its own
+      *> block (e.g. 20000 for site 02); with nothing set in the
+      *> environment, WS-EMPNO-DEFAULT is used. LOAD-CHECKPOINT runs
+      *> right after this and overrides the seed with the last-
+      *> committed EMPNO whenever a checkpoint file already exists.
+       SEED-EMPNO.
+           ACCEPT WS-EMPNO-START FROM ENVIRONMENT "CBDEM1_EMPNO_START".
+           IF WS-EMPNO-START IS NUMERIC AND WS-EMPNO-START NOT = ZERO
+               MOVE WS-EMPNO-START TO EMPNO
+           ELSE
+               MOVE WS-EMPNO-DEFAULT TO EMPNO
+           END-IF.
+
+      *> Request 037: if CBDEM1.CKP exists, a prior batch run already
+      *> committed WS-BATCH-REC-COUNT record(s) and left off at
+      *> EMPNO - resume the EMPNO series from there and fast-forward
+      *> HIRE-TRANS-FILE past the records already committed instead of
+      *> reprocessing (and re-adding) them.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKP-FILE.
+           IF WS-CKP-STATUS = "00"
+               READ CKP-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-EMPNO-TXT TO EMPNO
+                       MOVE CKP-BATCH-COUNT-TXT TO WS-BATCH-REC-COUNT
+                       DISPLAY "Resuming batch hire from checkpoint - "
+                           WS-BATCH-REC-COUNT
+                           " record(s) already committed."
+               END-READ
+               CLOSE CKP-FILE
+               MOVE ZERO TO WS-CKP-SKIP-IDX
+               SET CKP-SKIP-EOF TO FALSE
+               PERFORM UNTIL CKP-SKIP-EOF
+                       OR WS-CKP-SKIP-IDX >= WS-BATCH-REC-COUNT
+                   READ HIRE-TRANS-FILE
+                       AT END
+                           SET CKP-SKIP-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CKP-SKIP-IDX
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE.
+           MOVE EMPNO TO CKP-EMPNO-TXT.
+           MOVE WS-BATCH-REC-COUNT TO CKP-BATCH-COUNT-TXT.
+           WRITE CKP-REC.
+           CLOSE CKP-FILE.
+
+       LOG-JOB-START.
+           ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE SPACES TO JOB-LOG-REC.
+           STRING WS-CD-YYYYMMDD " " WS-CD-TIME
+                   " CBDEM1 UNATTENDED RUN STARTED - HIRE FILE "
+                   WS-HIRE-FILENAME
+               DELIMITED BY SIZE INTO JOB-LOG-REC.
+           WRITE JOB-LOG-REC.
+           CLOSE JOB-LOG-FILE.
+
+       LOG-JOB-END.
+           ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE SPACES TO JOB-LOG-REC.
+           STRING WS-CD-YYYYMMDD " " WS-CD-TIME
+                   " CBDEM1 UNATTENDED RUN ENDED - " SUMMARY-COUNT
+                   " DEPARTMENT(S) HIRED INTO"
+               DELIMITED BY SIZE INTO JOB-LOG-REC.
+           WRITE JOB-LOG-REC.
+           CLOSE JOB-LOG-FILE.
+
+       EXIT-CLOSE.
+           CALL "OCLOSE" USING CURSOR-1.
+           CALL "OCLOSE" USING CURSOR-2.
+           CALL "OCLOSE" USING CURSOR-3.
+           CALL "OCLOSE" USING CURSOR-4.
+           CALL "OCLOSE" USING CURSOR-5.
+           CALL "OCLOSE" USING CURSOR-6.
+           CALL "OCLOSE" USING CURSOR-7.
+           CALL "OCLOSE" USING CURSOR-8.
+           CALL "OCLOSE" USING CURSOR-9.
+           CLOSE AUDIT-FILE.
+
+       EXIT-LOGOF.
+           CALL "OLOGOF" USING LDA.
+           CALL "RUNLOG" USING "CBDEM1  " "END     ".
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM1 program.".
+           STOP RUN.
