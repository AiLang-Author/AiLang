@@ -0,0 +1,207 @@
+      *> CBDEM4 - DEPT maintenance (add / change name / deactivate)
+      *>
+      *> Request 039: DEPTNO is only ever read across this whole
+      *> program suite - CBDEM1's ASK-DPT SELECTs DNAME but has no way
+      *> to add, rename, or deactivate a department itself (aside from
+      *> the stopgap add-on-the-fly branch added at req000). CBDEM4
+      *> gives DEPT maintenance its own screen, built the same way
+      *> CBDEM1 is built for EMP: OLOG/OOPEN/OPARSE/OBNDRV/OEXEC/OFETCH
+      *> against an LDA/HDA/CDA, no EXEC SQL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM4.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+
+       01  DEPTNO        PIC S9(4) COMP.
+       01  DNAME         PIC X(14).
+       01  DEPTNO-D      PIC ZZZ9.
+
+      *> CURSOR-1 adds a department, CURSOR-2 renames one, CURSOR-3
+      *> deactivates one (DEPT_STATUS, the same kind of soft-delete
+      *> flag CBDEM3's retention purge already assumes exists on
+      *> VOICE_MAIL), CURSOR-4 looks a DEPTNO up before CHANGE/
+      *> DEACTIVATE act on it.
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  CURSOR-2.
+           05  C2-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C2-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C2-FILLER PIC X(102).
+       01  CURSOR-3.
+           05  C3-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C3-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C3-FILLER PIC X(102).
+       01  CURSOR-4.
+           05  C4-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C4-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C4-FILLER PIC X(102).
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+       01  ACTION-TYPE   PIC X VALUE SPACES.
+           88  ACTION-ADD        VALUE "A" "a".
+           88  ACTION-CHANGE     VALUE "C" "c".
+           88  ACTION-DEACTIVATE VALUE "D" "d".
+
+       01  WS-REPLY      PIC X VALUE SPACES.
+       01  WS-DEPT-FOUND PIC X VALUE "N".
+           88  DEPT-FOUND VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *> Request 008 pattern: credentials come from the environment,
+      *> the same as CBDEM1/CBDEM2/CBDEM3.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM4 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM1 through CBDEM3, CBDEM5 and CBDEM6 - see
+      *> OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM4  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           CALL "OPARSE" USING CURSOR-1
+               "INSERT INTO DEPT (DEPTNO, DNAME) "
+               "VALUES (:DEPTNO, :DNAME)".
+           CALL "OOPEN" USING CURSOR-2 LDA.
+           CALL "OPARSE" USING CURSOR-2
+               "UPDATE DEPT SET DNAME = :DNAME WHERE DEPTNO = :DEPTNO".
+           CALL "OOPEN" USING CURSOR-3 LDA.
+           CALL "OPARSE" USING CURSOR-3
+               "UPDATE DEPT SET DEPT_STATUS = 'I' "
+               "WHERE DEPTNO = :DEPTNO".
+           CALL "OOPEN" USING CURSOR-4 LDA.
+           CALL "OPARSE" USING CURSOR-4
+               "SELECT DNAME FROM DEPT WHERE DEPTNO = :DEPTNO".
+
+           DISPLAY "DEPT maintenance - (A)dd, (C)hange name, "
+               "(D)eactivate: " WITH NO ADVANCING.
+           ACCEPT ACTION-TYPE.
+
+           IF ACTION-ADD
+               PERFORM ADD-DEPT
+           ELSE
+               IF ACTION-CHANGE
+                   PERFORM CHANGE-DEPT
+               ELSE
+                   IF ACTION-DEACTIVATE
+                       PERFORM DEACTIVATE-DEPT
+                   ELSE
+                       DISPLAY "Invalid selection - choose A, C or D."
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO EXIT-CLOSE.
+
+       ADD-DEPT.
+           DISPLAY "New department number: " WITH NO ADVANCING.
+           ACCEPT DEPTNO.
+           DISPLAY "Department name: " WITH NO ADVANCING.
+           ACCEPT DNAME.
+           CALL "OBNDRV" USING CURSOR-1 DEPTNO DNAME.
+           CALL "OEXEC" USING CURSOR-1.
+           MOVE C1-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+           ELSE
+               CALL "OCOM" USING LDA
+               MOVE DEPTNO TO DEPTNO-D
+               DISPLAY "Department " DEPTNO-D " (" DNAME ") added."
+           END-IF.
+
+       CHANGE-DEPT.
+           DISPLAY "Department number to rename: " WITH NO ADVANCING.
+           ACCEPT DEPTNO.
+           PERFORM LOOKUP-DEPT.
+           IF DEPT-FOUND
+               DISPLAY "Current name: " DNAME
+               DISPLAY "New department name: " WITH NO ADVANCING
+               ACCEPT DNAME
+               CALL "OBNDRV" USING CURSOR-2 DNAME DEPTNO
+               CALL "OEXEC" USING CURSOR-2
+               MOVE C2-RC TO C-RC
+               IF C-RC NOT = 0
+                   PERFORM ORA-ERROR
+               ELSE
+                   CALL "OCOM" USING LDA
+                   MOVE DEPTNO TO DEPTNO-D
+                   DISPLAY "Department " DEPTNO-D
+                       " renamed to " DNAME "."
+               END-IF
+           END-IF.
+
+       DEACTIVATE-DEPT.
+           DISPLAY "Department number to deactivate: "
+               WITH NO ADVANCING.
+           ACCEPT DEPTNO.
+           PERFORM LOOKUP-DEPT.
+           IF DEPT-FOUND
+               DISPLAY "Deactivate " DEPTNO-D " (" DNAME ") (Y/N)? "
+                   WITH NO ADVANCING
+               ACCEPT WS-REPLY
+               IF WS-REPLY = "Y" OR WS-REPLY = "y"
+                   CALL "OBNDRV" USING CURSOR-3 DEPTNO
+                   CALL "OEXEC" USING CURSOR-3
+                   MOVE C3-RC TO C-RC
+                   IF C-RC NOT = 0
+                       PERFORM ORA-ERROR
+                   ELSE
+                       CALL "OCOM" USING LDA
+                       DISPLAY "Department " DEPTNO-D " deactivated."
+                   END-IF
+               ELSE
+                   DISPLAY "Deactivation cancelled."
+               END-IF
+           END-IF.
+
+      *> Shared by CHANGE-DEPT and DEACTIVATE-DEPT.
+       LOOKUP-DEPT.
+           MOVE DEPTNO TO DEPTNO-D.
+           CALL "OBNDRV" USING CURSOR-4 DEPTNO.
+           CALL "ODEFIN" USING CURSOR-4 DNAME.
+           CALL "OEXEC" USING CURSOR-4.
+           CALL "OFETCH" USING CURSOR-4.
+           MOVE C4-RC TO C-RC.
+           IF C-RC = 1403
+               DISPLAY "No department " DEPTNO-D " on file."
+               SET DEPT-FOUND TO FALSE
+           ELSE
+               SET DEPT-FOUND TO TRUE
+           END-IF.
+
+      *> Request 033/035: shared with CBDEM1/CBDEM2/CBDEM3 - see
+      *> ORAERR.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM4  ".
+
+       EXIT-CLOSE.
+           CALL "OCLOSE" USING CURSOR-1.
+           CALL "OCLOSE" USING CURSOR-2.
+           CALL "OCLOSE" USING CURSOR-3.
+           CALL "OCLOSE" USING CURSOR-4.
+
+       EXIT-LOGOF.
+           CALL "OLOGOF" USING LDA.
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM4 program.".
+           STOP RUN.
