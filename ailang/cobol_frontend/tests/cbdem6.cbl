@@ -0,0 +1,153 @@
+      *> CBDEM6 - Headcount-by-department (and by-JOB) report.
+      *>
+      *> Request 042: nothing in this suite produces a standing
+      *> report - CBDEM1 only inserts EMP rows, CBDEM2 only runs
+      *> whatever ad hoc query someone types at "SQL >". CBDEM6 is a
+      *> dedicated batch report, built the same OCI-demo way as the
+      *> rest of the suite and formatted as a columnar report file the
+      *> same way req023's CALCSUM.RPT is.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM6.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEADCOUNT-RPT-FILE ASSIGN TO "CBDEM6.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HEADCOUNT-RPT-FILE.
+       01  HEADCOUNT-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+      *> CURSOR-1 is the by-department breakdown, CURSOR-2 the by-JOB
+      *> breakdown - both are server-side GROUP BY counts, so CBDEM6
+      *> only ever FETCHes the already-aggregated rows.
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  CURSOR-2.
+           05  C2-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C2-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C2-FILLER PIC X(102).
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+       01  RPT-DNAME     PIC X(14).
+       01  RPT-JOB       PIC X(9).
+       01  RPT-GROUP-CT  PIC 9(6) COMP.
+
+       01  HEADCOUNT-RPT-LINE.
+           05  RL-LABEL  PIC X(14).
+           05  FILLER    PIC X(4) VALUE SPACES.
+           05  RL-COUNT  PIC ZZZ,ZZ9.
+
+       01  WS-DEPT-EOF   PIC X VALUE "N".
+           88  DEPT-EOF  VALUE "Y".
+       01  WS-JOB-EOF    PIC X VALUE "N".
+           88  JOB-EOF   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM6 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM1 through CBDEM5 - see OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM6  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           CALL "OPARSE" USING CURSOR-1
+               "SELECT DEPT.DNAME, COUNT(*) FROM EMP, DEPT "
+               "WHERE EMP.DEPTNO = DEPT.DEPTNO "
+               "GROUP BY DEPT.DNAME".
+           CALL "OOPEN" USING CURSOR-2 LDA.
+           CALL "OPARSE" USING CURSOR-2
+               "SELECT JOB, COUNT(*) FROM EMP GROUP BY JOB".
+
+           OPEN OUTPUT HEADCOUNT-RPT-FILE.
+           MOVE "=== Headcount by department ===" TO HEADCOUNT-RPT-REC.
+           WRITE HEADCOUNT-RPT-REC.
+           CALL "OEXEC" USING CURSOR-1.
+           PERFORM REPORT-BY-DEPT UNTIL DEPT-EOF.
+
+           MOVE SPACES TO HEADCOUNT-RPT-REC.
+           WRITE HEADCOUNT-RPT-REC.
+           MOVE "=== Headcount by job title ===" TO HEADCOUNT-RPT-REC.
+           WRITE HEADCOUNT-RPT-REC.
+           CALL "OEXEC" USING CURSOR-2.
+           PERFORM REPORT-BY-JOB UNTIL JOB-EOF.
+           CLOSE HEADCOUNT-RPT-FILE.
+
+           DISPLAY "Headcount report written to CBDEM6.RPT.".
+
+           GO TO EXIT-CLOSE.
+
+       REPORT-BY-DEPT.
+           CALL "OFETCH" USING CURSOR-1 RPT-DNAME RPT-GROUP-CT.
+           MOVE C1-RC TO C-RC.
+           IF C-RC = 1403
+               SET DEPT-EOF TO TRUE
+           ELSE
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               SET DEPT-EOF TO TRUE
+           ELSE
+               MOVE RPT-DNAME TO RL-LABEL
+               MOVE RPT-GROUP-CT TO RL-COUNT
+               MOVE HEADCOUNT-RPT-LINE TO HEADCOUNT-RPT-REC
+               WRITE HEADCOUNT-RPT-REC
+               DISPLAY HEADCOUNT-RPT-LINE
+           END-IF
+           END-IF.
+
+       REPORT-BY-JOB.
+           CALL "OFETCH" USING CURSOR-2 RPT-JOB RPT-GROUP-CT.
+           MOVE C2-RC TO C-RC.
+           IF C-RC = 1403
+               SET JOB-EOF TO TRUE
+           ELSE
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               SET JOB-EOF TO TRUE
+           ELSE
+               MOVE RPT-JOB TO RL-LABEL
+               MOVE RPT-GROUP-CT TO RL-COUNT
+               MOVE HEADCOUNT-RPT-LINE TO HEADCOUNT-RPT-REC
+               WRITE HEADCOUNT-RPT-REC
+               DISPLAY HEADCOUNT-RPT-LINE
+           END-IF
+           END-IF.
+
+      *> Request 033/035: shared with CBDEM1/CBDEM2/CBDEM3/CBDEM4/
+      *> CBDEM5 - see ORAERR.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM6  ".
+
+       EXIT-CLOSE.
+           CALL "OCLOSE" USING CURSOR-1.
+           CALL "OCLOSE" USING CURSOR-2.
+
+       EXIT-LOGOF.
+           CALL "OLOGOF" USING LDA.
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM6 program.".
+           STOP RUN.
