@@ -1,13 +1,62 @@
+      *> NUMBERS is reserved under -std=ibm, same dialect limitation
+      *> worked around for LIMIT in complex.cbl and for the occurs.cbl
+      *> table fixtures - NUM-TABLE is used here instead.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-ARRAY.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 030: NUM-TABLE is now loaded from a real master file
+      *> at program start instead of being seeded purely by the
+      *> table's VALUE clause.
+      *> FILE STATUS so LOAD-NUM-TABLE can tell "NUMMAST.DAT doesn't
+      *> exist on this checkout" apart from a real read error, the
+      *> same distinction CBDEM1's LOAD-CHECKPOINT already needs for
+      *> CBDEM1.CKP.
+           SELECT NUM-MASTER-FILE ASSIGN TO "NUMMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-MASTER-FILE.
+       01  NUM-MASTER-REC PIC 9(2).
+
        WORKING-STORAGE SECTION.
-       01 NUMBERS OCCURS 5 PIC 9(2) VALUE 1.
-       
+       01 NUM-TABLE OCCURS 5 PIC 9(2) VALUE 1.
+       01 WS-NUM-IDX PIC 9(1).
+       01 WS-MASTER-EOF PIC X VALUE "N".
+           88  MASTER-EOF VALUE "Y" FALSE "N".
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+
        PROCEDURE DIVISION.
+           PERFORM LOAD-NUM-TABLE.
            DISPLAY "First element:".
-           DISPLAY NUMBERS(1).
+           DISPLAY NUM-TABLE(1).
            DISPLAY "Second element:".
-           DISPLAY NUMBERS(2).
+           DISPLAY NUM-TABLE(2).
            STOP RUN.
+
+      *> Request 030: reads NUM-MASTER-FILE one row per table entry,
+      *> stopping at 5 rows or end of file, whichever comes first. The
+      *> table's VALUE 1 clause remains as the fallback if the master
+      *> file is missing, empty, or short - checked via WS-MASTER-STATUS
+      *> the same way LOAD-CHECKPOINT in cbdem1.cbl tells "no file yet"
+      *> apart from a real I/O error, instead of assuming NUMMAST.DAT is
+      *> always there to OPEN INPUT.
+       LOAD-NUM-TABLE.
+           OPEN INPUT NUM-MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               MOVE 1 TO WS-NUM-IDX
+               PERFORM UNTIL MASTER-EOF OR WS-NUM-IDX > 5
+                   READ NUM-MASTER-FILE
+                       AT END
+                           SET MASTER-EOF TO TRUE
+                       NOT AT END
+                           MOVE NUM-MASTER-REC TO NUM-TABLE(WS-NUM-IDX)
+                           ADD 1 TO WS-NUM-IDX
+                   END-READ
+               END-PERFORM
+               CLOSE NUM-MASTER-FILE
+           END-IF.
