@@ -0,0 +1,391 @@
+      *> CBDEM2 - Interactive ad hoc SQL tool.
+      *>
+      *> Classic OCI-style demo program: logs on with OLOG, then loops
+      *> reading whatever statement the operator types at the
+      *> "SQL >" prompt (DO-SQL-STMT), parses it into words (BV-NAME),
+      *> parses/describes/defines the select list and fetches up to
+      *> 10000 rows with FETCHN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 010: spool FETCHN's output to a dataset instead of
+      *> only ever writing to the screen.
+           SELECT SPOOL-FILE ASSIGN TO WS-SPOOL-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Request 013: every statement typed at "SQL >" is audit-logged
+      *> with the operator and a timestamp.
+           SELECT AUDIT-FILE ASSIGN TO "CBDEM2.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPOOL-FILE.
+       01  SPOOL-REC PIC X(240).
+       FD  AUDIT-FILE.
+       01  AUDIT-REC PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+      *> "SQL >" prompt statement and its word-by-word breakdown.
+      *> Request 014: the original header comment's 25-word limit was
+      *> a hard OCCURS ceiling with no way past it for a wider ad hoc
+      *> statement; BV-NAME is now OCCURS 40 so there is real headroom
+      *> to raise WS-MAX-WORDS into, not just a lower clamp on the same
+      *> 25 slots.
+       01  SQL-STMT      PIC X(240) VALUE SPACES.
+       01  WORD-COUNT    PIC 9(2) VALUE ZERO.
+       01  BV-TABLE.
+           05  BV-NAME   OCCURS 40 TIMES PIC X(30).
+       01  WS-IDX        PIC 9(2).
+
+      *> SELECT-list description/definition. Request 014: the original
+      *> header comment's 8-column limit was a hard OCCURS ceiling;
+      *> SL-ENTRY is now OCCURS 20 so WS-MAX-COLS has real headroom for
+      *> a wider reporting table instead of only ever being clamped
+      *> back down to 8.
+       01  SELECT-LIST.
+           05  SL-ENTRY  OCCURS 20 TIMES.
+               10  SL-COL-NAME PIC X(30).
+               10  SL-COL-TYPE PIC S9(4) COMP.
+               10  SL-COL-LEN  PIC S9(4) COMP.
+       01  SELECT-LIST-COUNT PIC 9(2) VALUE ZERO.
+
+      *> Request 010: spool destination. Blank means screen-only,
+      *> matching today's behavior.
+       01  WS-SPOOL-NAME PIC X(80) VALUE SPACES.
+       01  WS-SPOOL-ON   PIC X VALUE "N".
+           88  SPOOLING  VALUE "Y".
+
+       01  FETCH-COUNT   PIC 9(5) VALUE ZERO.
+       01  FETCH-ROW     PIC X(240).
+       01  WS-REPLY      PIC X VALUE SPACES.
+       01  WS-FETCH-IDX  PIC 9(5).
+       01  WS-FETCH-EOF  PIC X VALUE "N".
+           88  FETCH-EOF VALUE "Y" FALSE "N".
+
+      *> Request 011: row-count guard in front of FETCHN. Operator is
+      *> asked for a ceiling at BEGIN time; zero/blank falls back to
+      *> the original 10000-row cap.
+       01  WS-ROW-LIMIT  PIC 9(5) VALUE 10000.
+
+      *> Request 012: history of statements entered at the "SQL >"
+      *> prompt, oldest dropped off once the table fills.
+       01  HIST-COUNT    PIC 9(2) VALUE ZERO.
+       01  HIST-IDX      PIC 9(2).
+       01  HIST-TABLE.
+           05  HIST-ENTRY OCCURS 50 TIMES PIC X(240).
+
+      *> Request 013: operator/timestamp audit trail.
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYYMMDD PIC 9(8).
+           05  WS-CD-TIME     PIC 9(8).
+
+      *> Request 014: BV-NAME/SELECT-LIST are now physically sized for
+      *> 40 words / 20 columns (above); WS-MAX-WORDS/WS-MAX-COLS let
+      *> the operator raise the limit actually used per run up to
+      *> those new ceilings instead of always being clamped back down
+      *> to the old 25/8.
+       01  WS-MAX-WORDS   PIC 9(2) VALUE 25.
+       01  WS-MAX-COLS    PIC 9(2) VALUE 8.
+
+      *> Request 044: preview a statement (parse/describe only) before
+      *> committing to the OEXN execute step, for a risky UPDATE/DELETE
+      *> someone wants to see described first.
+       01  WS-DRY-RUN     PIC X VALUE "N".
+           88  DRY-RUN-MODE VALUE "Y" "y".
+
+      *> Request 045: anything other than a SELECT needs a supervisor
+      *> override code before it reaches OEXN - CBDEM2 used to execute
+      *> whatever was typed at "SQL >" with no read-only/write
+      *> distinction at all.
+       01  WS-SUPERVISOR-CODE PIC X(10) VALUE SPACES.
+       01  WS-OVERRIDE-CODE   PIC X(10) VALUE SPACES.
+       01  WS-OVERRIDE-OK     PIC X VALUE "N".
+           88  OVERRIDE-OK  VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *> Request 008 precedent (see CBDEM1): credentials come from the
+      *> environment, not a WORKING-STORAGE literal.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           ACCEPT WS-SUPERVISOR-CODE FROM ENVIRONMENT
+               "CBDEM2_SUPERVISOR_CODE".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM2 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM1/CBDEM3 through CBDEM6 - see OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM2  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+      *> Request 046: consolidated end-of-day log shared with
+      *> CBDEM1/CBDEM3 - see RUNLOG.
+           CALL "RUNLOG" USING "CBDEM2  " "START   ".
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           OPEN EXTEND AUDIT-FILE.
+
+           DISPLAY "Spool query output to a file (blank for screen "
+               "only): " WITH NO ADVANCING.
+           ACCEPT WS-SPOOL-NAME.
+           IF WS-SPOOL-NAME NOT = SPACES
+               SET SPOOLING TO TRUE
+               OPEN OUTPUT SPOOL-FILE
+           END-IF.
+
+           DISPLAY "Row limit per query (blank for 10000): "
+               WITH NO ADVANCING.
+           ACCEPT WS-ROW-LIMIT.
+           IF WS-ROW-LIMIT = ZERO
+               MOVE 10000 TO WS-ROW-LIMIT
+           END-IF.
+
+           DISPLAY "Max words per statement (blank for 25, 40 max): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MAX-WORDS.
+           IF WS-MAX-WORDS = ZERO
+               MOVE 25 TO WS-MAX-WORDS
+           END-IF.
+           IF WS-MAX-WORDS > 40
+               MOVE 40 TO WS-MAX-WORDS
+           END-IF.
+           DISPLAY "Max select-list columns (blank for 8, 20 max): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MAX-COLS.
+           IF WS-MAX-COLS = ZERO
+               MOVE 8 TO WS-MAX-COLS
+           END-IF.
+           IF WS-MAX-COLS > 20
+               MOVE 20 TO WS-MAX-COLS
+           END-IF.
+
+           DISPLAY "Dry-run mode - preview statements without "
+               "executing them (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-DRY-RUN.
+
+           PERFORM DO-SQL-STMT UNTIL SQL-STMT = SPACES.
+
+           IF SPOOLING
+               CLOSE SPOOL-FILE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           GO TO EXIT-LOGOF.
+
+       DO-SQL-STMT.
+           MOVE SPACES TO SQL-STMT.
+           DISPLAY "SQL > " WITH NO ADVANCING.
+           ACCEPT SQL-STMT.
+           IF SQL-STMT = SPACES
+               CONTINUE
+      *> Request 012: "HISTORY" is a pseudo-command, not SQL - list
+      *> what has been typed so far and go back for the next prompt.
+           ELSE IF SQL-STMT(1:7) = "HISTORY"
+               PERFORM SHOW-HISTORY
+           ELSE
+               PERFORM RECORD-HISTORY
+               PERFORM AUDIT-SQL-STMT
+               PERFORM PARSE-STMT
+      *> Request 045: SELECT runs straight through, anything else
+      *> needs the supervisor override code before it is allowed to
+      *> reach OEXN.
+               IF BV-NAME(1) NOT = "SELECT"
+                       AND BV-NAME(1) NOT = "select"
+                   PERFORM CHECK-SUPERVISOR-OVERRIDE
+               ELSE
+                   SET OVERRIDE-OK TO TRUE
+               END-IF
+               IF NOT OVERRIDE-OK
+                   CONTINUE
+               ELSE
+                   CALL "OPARSE" USING CURSOR-1 SQL-STMT
+                   MOVE C1-RC TO C-RC
+                   IF C-RC NOT = 0
+                       PERFORM ORA-ERROR
+                   ELSE
+                       PERFORM DESCRIBE-DEFINE
+      *> Request 044: dry run stops here - the statement has been
+      *> parsed and its select list described/defined, but OEXN never
+      *> runs so nothing is actually executed or committed.
+                       IF DRY-RUN-MODE
+                           PERFORM SHOW-DRY-RUN-PREVIEW
+                       ELSE
+                           CALL "OEXN" USING CURSOR-1
+                           MOVE C1-RC TO C-RC
+                           IF C-RC NOT = 0
+                               PERFORM ORA-ERROR
+                           ELSE
+                               PERFORM FETCHN
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Appends SQL-STMT to HIST-TABLE, shifting the oldest entry out
+      *> once the 50-entry table is full.
+       RECORD-HISTORY.
+           IF HIST-COUNT < 50
+               ADD 1 TO HIST-COUNT
+           ELSE
+               PERFORM VARYING HIST-IDX FROM 1 BY 1
+                       UNTIL HIST-IDX > 49
+                   MOVE HIST-ENTRY(HIST-IDX + 1) TO HIST-ENTRY(HIST-IDX)
+               END-PERFORM
+           END-IF.
+           MOVE SQL-STMT TO HIST-ENTRY(HIST-COUNT).
+
+      *> Request 013: write operator/timestamp/statement to CBDEM2.AUD.
+       AUDIT-SQL-STMT.
+           ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-REC.
+           STRING WS-CD-YYYYMMDD " " WS-CD-TIME " " USER-ID " "
+                   SQL-STMT
+               DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+      *> Request 045: checked once per non-SELECT statement - no
+      *> session-wide unlock, since a mistyped DROP/DELETE should
+      *> always have to clear this again.
+       CHECK-SUPERVISOR-OVERRIDE.
+           SET OVERRIDE-OK TO FALSE.
+           IF WS-SUPERVISOR-CODE = SPACES
+               DISPLAY "CBDEM2_SUPERVISOR_CODE is not set in the "
+                   "environment - non-SELECT statements are disabled."
+           ELSE
+               DISPLAY "Supervisor override code required to run a "
+                   "non-SELECT statement: " WITH NO ADVANCING
+               ACCEPT WS-OVERRIDE-CODE
+               IF WS-OVERRIDE-CODE = WS-SUPERVISOR-CODE
+                   SET OVERRIDE-OK TO TRUE
+               ELSE
+                   DISPLAY "Incorrect override code - statement not "
+                       "executed."
+               END-IF
+           END-IF.
+
+      *> Request 044: what a dry run shows instead of real results.
+       SHOW-DRY-RUN-PREVIEW.
+           DISPLAY "DRY RUN - parsed and described, not executed:".
+           DISPLAY "  " SQL-STMT.
+           DISPLAY "  " SELECT-LIST-COUNT " column(s) in the select "
+               "list.".
+
+       SHOW-HISTORY.
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+                   UNTIL HIST-IDX > HIST-COUNT
+               DISPLAY HIST-IDX " : " HIST-ENTRY(HIST-IDX)
+           END-PERFORM.
+
+      *> Request 014: splits SQL-STMT into up to 40 blank-delimited
+      *> words (raised from the original 25 so a wider statement's
+      *> word count can actually exceed the old ceiling).
+       PARSE-STMT.
+           MOVE ZERO TO WORD-COUNT.
+           UNSTRING SQL-STMT DELIMITED BY ALL SPACES
+               INTO BV-NAME(1) BV-NAME(2) BV-NAME(3) BV-NAME(4)
+                    BV-NAME(5) BV-NAME(6) BV-NAME(7) BV-NAME(8)
+                    BV-NAME(9) BV-NAME(10) BV-NAME(11) BV-NAME(12)
+                    BV-NAME(13) BV-NAME(14) BV-NAME(15) BV-NAME(16)
+                    BV-NAME(17) BV-NAME(18) BV-NAME(19) BV-NAME(20)
+                    BV-NAME(21) BV-NAME(22) BV-NAME(23) BV-NAME(24)
+                    BV-NAME(25) BV-NAME(26) BV-NAME(27) BV-NAME(28)
+                    BV-NAME(29) BV-NAME(30) BV-NAME(31) BV-NAME(32)
+                    BV-NAME(33) BV-NAME(34) BV-NAME(35) BV-NAME(36)
+                    BV-NAME(37) BV-NAME(38) BV-NAME(39) BV-NAME(40)
+               TALLYING IN WORD-COUNT.
+           IF WORD-COUNT > WS-MAX-WORDS
+               DISPLAY "Warning: statement has " WORD-COUNT
+                   " words, over the configured limit of "
+                   WS-MAX-WORDS "."
+           END-IF.
+
+      *> Describes and defines the select list (ODESCR/ODEFIN), one
+      *> entry per output column, up to SELECT-LIST's OCCURS 8.
+       DESCRIBE-DEFINE.
+           MOVE ZERO TO SELECT-LIST-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MAX-COLS
+               CALL "ODESCR" USING CURSOR-1 WS-IDX SL-COL-NAME(WS-IDX)
+                   SL-COL-TYPE(WS-IDX) SL-COL-LEN(WS-IDX)
+               MOVE C1-RC TO C-RC
+               IF C-RC NOT = 0
+                   MOVE 9 TO WS-IDX
+               ELSE
+                   CALL "ODEFIN" USING CURSOR-1 WS-IDX
+                       SL-COL-NAME(WS-IDX) SL-COL-LEN(WS-IDX)
+                   ADD 1 TO SELECT-LIST-COUNT
+               END-IF
+           END-PERFORM.
+
+      *> Request 010: FETCHN writes each row to SPOOL-FILE when
+      *> spooling is on, in addition to the console DISPLAY it always
+      *> did.
+      *> A PERFORM ... UNTIL FETCH-EOF stays inside FETCHN's own scope
+      *> instead of a GO TO to a separate EXIT-FETCHN paragraph - since
+      *> FETCHN is itself only ever reached via a plain "PERFORM
+      *> FETCHN" (no THRU), a GO TO past its own boundary would fall
+      *> through into the physically-next paragraph, ORA-ERROR,
+      *> unconditionally calling "ORAERR" and then EXIT-LOGOF/EXIT-STOP
+      *> on every row-limit hit.
+       FETCHN.
+           MOVE ZERO TO FETCH-COUNT.
+           SET FETCH-EOF TO FALSE.
+           PERFORM VARYING WS-FETCH-IDX FROM 1 BY 1
+                   UNTIL WS-FETCH-IDX > WS-ROW-LIMIT OR FETCH-EOF
+               CALL "OFETCH" USING CURSOR-1 FETCH-ROW
+               MOVE C1-RC TO C-RC
+               IF C-RC = 1403
+                   SET FETCH-EOF TO TRUE
+               ELSE
+                   ADD 1 TO FETCH-COUNT
+                   DISPLAY FETCH-ROW
+                   IF SPOOLING
+                       MOVE FETCH-ROW TO SPOOL-REC
+                       WRITE SPOOL-REC
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *> Request 011: the loop above ran its full WS-ROW-LIMIT
+      *> iterations without ever seeing ORA-1403 (no more rows), so
+      *> the result set was cut off rather than exhausted.
+           IF NOT FETCH-EOF
+               DISPLAY "Row limit of " WS-ROW-LIMIT " reached - more "
+                   "rows may remain. Re-run with a higher limit if "
+                   "needed."
+           END-IF.
+           DISPLAY FETCH-COUNT " row(s) fetched.".
+
+      *> Request 033/035: shared with CBDEM1/CBDEM3 - see ORAERR.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM2  ".
+
+       EXIT-LOGOF.
+           CALL "OCLOSE" USING CURSOR-1.
+           CALL "OLOGOF" USING LDA.
+           CALL "RUNLOG" USING "CBDEM2  " "END     ".
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM2 program.".
+           STOP RUN.
