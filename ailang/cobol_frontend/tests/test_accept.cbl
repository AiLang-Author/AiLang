@@ -1,28 +1,46 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-ACCEPT.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 USER-NAME PIC X(20).
        01 USER-AGE PIC 99.
        01 FAVORITE-NUM PIC 9(3).
-       
+
+      *> Request 029: retry-on-invalid-entry support for USER-AGE -
+      *> raw keyboard input is captured as text first so it can be
+      *> checked for NUMERIC-ness and range before USER-AGE ever sees
+      *> it.
+       01 WS-AGE-INPUT PIC X(3) VALUE SPACES.
+       01 WS-AGE-NUM   PIC 9(3).
+       01 WS-AGE-VALID PIC X VALUE "N".
+           88  AGE-VALID VALUE "Y" FALSE "N".
+
+      *> Third review round: ACCEPT pads WS-AGE-INPUT with trailing
+      *> spaces (e.g. "5  "), which fails IS NUMERIC outright since a
+      *> space isn't a digit - WS-AGE-JUST holds the trimmed digits
+      *> right-justified and zero-filled (WS-AGE-LEN tracks how many)
+      *> so the NUMERIC test and the MOVE into WS-AGE-NUM both see a
+      *> clean 3-digit string regardless of how much whitespace came
+      *> back from ACCEPT.
+       01 WS-AGE-JUST  PIC X(3) VALUE SPACES.
+       01 WS-AGE-LEN   PIC 9 VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
-      *    Test 1: Accept string input
+
+      *> Test 1: Accept string input
            DISPLAY "Enter your name: ".
            ACCEPT USER-NAME.
            DISPLAY "Hello, " USER-NAME "!".
-           
-      *    Test 2: Accept numeric input
-           DISPLAY "Enter your age: ".
-           ACCEPT USER-AGE.
+
+      *> Test 2: Accept numeric input, now with retry-on-invalid-entry
+           PERFORM ACCEPT-VALID-AGE.
            DISPLAY "You are " USER-AGE " years old.".
-           
-      *    Test 3: Use accepted value in calculation
+
+      *> Test 3: Use accepted value in calculation
            DISPLAY "Enter your favorite number: ".
            ACCEPT FAVORITE-NUM.
-           
+
            EVALUATE FAVORITE-NUM
                WHEN 7
                    DISPLAY "Lucky number 7!"
@@ -31,12 +49,41 @@ IDENTIFICATION DIVISION.
                WHEN OTHER
                    DISPLAY "That's a nice number!"
            END-EVALUATE.
-           
+
            DISPLAY "Count test - enter numbers until 0".
-               PERFORM UNTIL USER-AGE = 0
-                   DISPLAY "Enter a number (0 to quit): "
-                   ACCEPT USER-AGE
-            IF USER-AGE > 0
+           PERFORM UNTIL USER-AGE = 0
+               DISPLAY "Enter a number (0 to quit): "
+               PERFORM ACCEPT-VALID-AGE
+               IF USER-AGE > 0
                    DISPLAY "You entered: " USER-AGE
-           END-IF
-           END-PERFORM.
\ No newline at end of file
+               END-IF
+           END-PERFORM.
+
+      *> Request 029: re-prompts until a numeric value in 0-99 is
+      *> entered instead of silently truncating/garbling bad input.
+       ACCEPT-VALID-AGE.
+           SET AGE-VALID TO FALSE.
+           PERFORM UNTIL AGE-VALID
+               DISPLAY "Enter your age: "
+               ACCEPT WS-AGE-INPUT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AGE-INPUT))
+                   TO WS-AGE-LEN
+               IF WS-AGE-LEN = 0
+                   DISPLAY "Numbers only - try again."
+               ELSE
+                   MOVE ZEROS TO WS-AGE-JUST
+                   MOVE FUNCTION TRIM(WS-AGE-INPUT)
+                       TO WS-AGE-JUST(4 - WS-AGE-LEN : WS-AGE-LEN)
+                   IF WS-AGE-JUST IS NUMERIC
+                       MOVE WS-AGE-JUST TO WS-AGE-NUM
+                       IF WS-AGE-NUM <= 99
+                           MOVE WS-AGE-NUM TO USER-AGE
+                           SET AGE-VALID TO TRUE
+                       ELSE
+                           DISPLAY "Age must be 0-99 - try again."
+                       END-IF
+                   ELSE
+                       DISPLAY "Numbers only - try again."
+                   END-IF
+               END-IF
+           END-PERFORM.
