@@ -1,36 +1,80 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATE-SUM.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 023: columnar report of COUNT-TO-FIVE's iterations,
+      *> filed with the day's operations log instead of only ever
+      *> scrolling past on the console.
+           SELECT ITER-REPORT-FILE ASSIGN TO "CALCSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ITER-REPORT-FILE.
+       01  ITER-REPORT-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 NUM1 PIC 9(4) VALUE 100.
        01 NUM2 PIC 9(4) VALUE 250.
        01 RESULT PIC 9(5) VALUE 0.
        01 ITERATIONS PIC 9(2) VALUE 0.
-       
+
+      *> Request 023: report line layout - iteration number, value,
+      *> and timestamp, one row per PERFORM of COUNT-TO-FIVE.
+       01  WS-REPORT-DATE PIC 9(8).
+       01  WS-REPORT-TIME PIC 9(8).
+       01  ITER-REPORT-LINE.
+           05  RL-ITERATION PIC Z9.
+           05  FILLER       PIC X(4) VALUE SPACES.
+           05  RL-VALUE     PIC Z9.
+           05  FILLER       PIC X(4) VALUE SPACES.
+           05  RL-DATE      PIC 9(8).
+           05  FILLER       PIC X(1) VALUE SPACE.
+           05  RL-TIME      PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "Starting calculations...".
-           
+
            COMPUTE RESULT = NUM1 + NUM2.
            DISPLAY "Sum result: ".
            DISPLAY RESULT.
-           
+
            IF RESULT > 300
                DISPLAY "This is a large sum"
            ELSE
                DISPLAY "This is a small sum"
            END-IF.
-           
+
+           OPEN OUTPUT ITER-REPORT-FILE.
+           MOVE "ITER  VALUE  DATE      TIME" TO ITER-REPORT-REC.
+           WRITE ITER-REPORT-REC.
+
            MOVE 0 TO ITERATIONS.
            PERFORM COUNT-TO-FIVE.
-           
+
+           CLOSE ITER-REPORT-FILE.
            DISPLAY "All done!".
            STOP RUN.
-       
+
        COUNT-TO-FIVE.
            PERFORM UNTIL ITERATIONS = 5
                ADD 1 TO ITERATIONS
                DISPLAY "Iteration: "
                DISPLAY ITERATIONS
-           END-PERFORM.
\ No newline at end of file
+               PERFORM WRITE-ITER-REPORT-LINE
+           END-PERFORM.
+
+      *> Request 023: one columnar row per iteration - number, value,
+      *> and a date/time stamp - instead of DISPLAY-only chatter.
+       WRITE-ITER-REPORT-LINE.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-REPORT-TIME FROM TIME.
+           MOVE ITERATIONS TO RL-ITERATION.
+           MOVE ITERATIONS TO RL-VALUE.
+           MOVE WS-REPORT-DATE TO RL-DATE.
+           MOVE WS-REPORT-TIME TO RL-TIME.
+           MOVE ITER-REPORT-LINE TO ITER-REPORT-REC.
+           WRITE ITER-REPORT-REC.
