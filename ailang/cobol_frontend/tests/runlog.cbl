@@ -0,0 +1,44 @@
+      *> RUNLOG - shared end-of-day run log, CALLed from CBDEM1, CBDEM2
+      *> and CBDEM3.
+      *>
+      *> Request 046: each program only ever DISPLAYs to its own
+      *> terminal session, so there is no single place to see that all
+      *> three ran (or didn't) on a given day. RUNLOG appends one line
+      *> per START/END event to a shared CBDEMDAY.LOG, the same
+      *> standalone-CALLed-subprogram shape ORAERR already uses to
+      *> share logic across CBDEM1/2/3 (req033/035).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO "CBDEMDAY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYYMMDD PIC 9(8).
+           05  WS-CD-TIME     PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LNK-PROG-ID   PIC X(8).
+       01  LNK-EVENT     PIC X(8).
+
+       PROCEDURE DIVISION USING LNK-PROG-ID LNK-EVENT.
+       BEGIN.
+           ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CD-TIME FROM TIME.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE SPACES TO RUN-LOG-REC.
+           STRING WS-CD-YYYYMMDD " " WS-CD-TIME " " LNK-PROG-ID
+                   " " LNK-EVENT
+               DELIMITED BY SIZE INTO RUN-LOG-REC.
+           WRITE RUN-LOG-REC.
+           CLOSE RUN-LOG-FILE.
+           GOBACK.
