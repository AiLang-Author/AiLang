@@ -0,0 +1,293 @@
+      *> CBDEM3 - Voicemail playback demo.
+      *>
+      *> Classic OCI-style demo program: logs on with OLOG, then
+      *> fetches a voicemail message out of VOICE_MAIL and plays it
+      *> back (PLAY-MSG), purging anything past its retention window
+      *> first (PURGE-OLD-MSGS).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBDEM3.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Request 017: dynamic per-message export file.
+           SELECT AUDIO-OUT-FILE ASSIGN TO WS-MISC-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIO-OUT-FILE.
+       01  AUDIO-OUT-REC PIC X(65536).
+
+       WORKING-STORAGE SECTION.
+       01  USER-ID       PIC X(10) VALUE SPACES.
+       01  PSW           PIC X(10) VALUE SPACES.
+       01  LDA.
+           05  LDA-RC    PIC S9(4) COMP VALUE ZERO.
+           05  LDA-FILLER PIC X(62).
+       01  HDA           PIC X(256).
+      *> CURSOR-1 fetches the message for playback; CURSOR-2 is the
+      *> retention purge's DELETE cursor; CURSOR-3 (Request 016) marks
+      *> each message played right after PLAY-MSG-CHUNKS finishes it.
+       01  CURSOR-1.
+           05  C1-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C1-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C1-FILLER PIC X(102).
+       01  CURSOR-2.
+           05  C2-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C2-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C2-FILLER PIC X(102).
+       01  CURSOR-3.
+           05  C3-FNC    PIC S9(4) COMP VALUE ZERO.
+           05  C3-RC     PIC S9(4) COMP VALUE ZERO.
+           05  C3-FILLER PIC X(102).
+       01  C-FNC         PIC S9(4) COMP VALUE ZERO.
+       01  C-RC          PIC S9(4) COMP VALUE ZERO.
+
+       01  MSG-ID        PIC S9(8) COMP.
+       01  MAILBOX       PIC X(10).
+       01  MSG-DATE      PIC X(9).
+      *> Request 017: MSG_AUDIO is a LONG RAW in the real schema, which
+      *> OCI can only hand back piecewise - ODEFIN on it just sets the
+      *> cursor to the right row, and the actual bytes come from OFLNG
+      *> called in a loop, 64K (WS-CHUNK-LEN) at a time, the same
+      *> piecewise-fetch pattern this program's own header comment and
+      *> req017 both describe.
+       01  MSG-LEN       PIC S9(9) COMP.
+       01  MSG-LEN-D     PIC ZZZZZZZZ9.
+       01  MSG-AUDIO-COL PIC S9(9) COMP VALUE 5.
+       01  WS-CHUNK      PIC X(65536).
+       01  WS-CHUNK-LEN  PIC S9(9) COMP.
+       01  WS-CHUNK-OFF  PIC S9(9) COMP.
+       01  WS-CHUNK-GOT  PIC S9(9) COMP.
+       01  WS-CHUNK-REMAINING PIC S9(9) COMP.
+       01  WS-MSG-EOF    PIC X VALUE "N".
+           88  MSG-EOF   VALUE "Y".
+
+      *> Request 015: retention/purge. Anything older than
+      *> RETENTION-DAYS is deleted from VOICE_MAIL before playback
+      *> begins. CBDEM3_RETENTION_DAYS (same ACCEPT-FROM-ENVIRONMENT
+      *> convention as CBDEM1/CBDEM2's req008/009/047 tunables) lets
+      *> an operator override the 90-day default instead of
+      *> recompiling.
+       01  RETENTION-DAYS PIC 9(4) VALUE 90.
+       01  WS-RETENTION-DAYS-ENV PIC X(4) VALUE SPACES.
+
+      *> Request 017: where the decoded audio gets written when the
+      *> operator wants a real export instead of a console placeholder.
+       01  WS-AUDIO-FILE    PIC X(80) VALUE SPACES.
+       01  WS-MISC-FILENAME PIC X(96) VALUE SPACES.
+       01  WS-MSG-ID-D      PIC 9(8).
+
+      *> Third review round: req016 calls out an end-of-night batch
+      *> run with nobody at the terminal, but the export-file prompt
+      *> below was a bare ACCEPT - same CBDEM1_UNATTENDED-style
+      *> convention (req036) so an unattended run gets its export
+      *> path (or playback-only) from the environment instead of
+      *> hanging on stdin.
+       01  WS-UNATTENDED    PIC X VALUE "N".
+           88  UNATTENDED-MODE VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *> Request 008 precedent (see CBDEM1/CBDEM2): credentials come
+      *> from the environment, not a WORKING-STORAGE literal.
+           ACCEPT USER-ID FROM ENVIRONMENT "CBDEM_USER".
+           ACCEPT PSW FROM ENVIRONMENT "CBDEM_PSW".
+           IF USER-ID = SPACES OR PSW = SPACES
+               DISPLAY "CBDEM_USER/CBDEM_PSW must be set in the "
+                   "environment before CBDEM3 can log on."
+               GO TO EXIT-STOP
+           END-IF.
+           MOVE LOW-VALUES TO HDA.
+      *> Request 048: retry-with-backoff around the connect, shared
+      *> with CBDEM1/CBDEM2 and CBDEM4 through CBDEM6 - see OLOGRETRY.
+           CALL "OLOGRETRY" USING LDA HDA USER-ID PSW "CBDEM3  ".
+           IF LDA-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-STOP
+           END-IF.
+
+      *> Request 046: consolidated end-of-day log shared with
+      *> CBDEM1/CBDEM2 - see RUNLOG.
+           CALL "RUNLOG" USING "CBDEM3  " "START   ".
+
+           CALL "OOPEN" USING CURSOR-1 LDA.
+           CALL "OOPEN" USING CURSOR-2 LDA.
+           CALL "OOPEN" USING CURSOR-3 LDA.
+
+           PERFORM SEED-RETENTION-DAYS.
+           PERFORM PURGE-OLD-MSGS.
+
+           ACCEPT WS-UNATTENDED FROM ENVIRONMENT "CBDEM3_UNATTENDED".
+           IF UNATTENDED-MODE
+               ACCEPT WS-AUDIO-FILE FROM ENVIRONMENT "CBDEM3_AUDIO_FILE"
+           ELSE
+               DISPLAY "Export playback audio to a file (blank for "
+                   "playback-only): " WITH NO ADVANCING
+               ACCEPT WS-AUDIO-FILE
+           END-IF.
+
+      *> Request 016: walk every *new* message in the mailbox (not
+      *> just MSG_ID 100, and not messages an earlier run already
+      *> played) - MSG_STATUS = 'N' is the same soft-status-flag
+      *> convention CBDEM4's DEPT_STATUS already uses. PLAY-MSG marks
+      *> each row 'P' via CURSOR-3 right after it plays, so a message
+      *> is only ever delivered once.
+      *> Request 017: MSG_LEN comes back with the row like any other
+      *> column; MSG_AUDIO (column 5, the LONG RAW) is only ODEFIN'd
+      *> here to position the cursor on it - PLAY-MSG fetches its
+      *> actual bytes piecewise via OFLNG.
+           CALL "OPARSE" USING CURSOR-1
+               "SELECT MSG_ID, MAILBOX, MSG_DATE, MSG_LEN, MSG_AUDIO "
+               "FROM VOICE_MAIL WHERE MSG_STATUS = 'N' "
+               "ORDER BY MAILBOX, MSG_DATE".
+           MOVE C1-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-LOGOF
+           END-IF.
+           CALL "ODEFIN" USING CURSOR-1 1 MSG-ID.
+           CALL "ODEFIN" USING CURSOR-1 2 MAILBOX.
+           CALL "ODEFIN" USING CURSOR-1 3 MSG-DATE.
+           CALL "ODEFIN" USING CURSOR-1 4 MSG-LEN.
+           CALL "ODEFIN" USING CURSOR-1 MSG-AUDIO-COL WS-CHUNK.
+           CALL "OEXEC" USING CURSOR-1.
+           MOVE C1-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               GO TO EXIT-LOGOF
+           END-IF.
+
+           CALL "OPARSE" USING CURSOR-3
+               "UPDATE VOICE_MAIL SET MSG_STATUS = 'P' "
+               "WHERE MSG_ID = :MSG-ID".
+
+           PERFORM PLAY-MSG UNTIL MSG-EOF.
+
+           GO TO EXIT-LOGOF.
+
+      *> Fetches and plays back messages one at a time from the
+      *> mailbox-wide cursor opened in BEGIN, looping until exhausted.
+       PLAY-MSG.
+           CALL "OFETCH" USING CURSOR-1.
+           MOVE C1-RC TO C-RC.
+           IF C-RC = 1403
+               SET MSG-EOF TO TRUE
+           ELSE
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+               SET MSG-EOF TO TRUE
+           ELSE
+               MOVE MSG-LEN TO MSG-LEN-D
+               DISPLAY "Playing mailbox " MAILBOX " msg " MSG-ID
+                   " (" MSG-DATE ") - " MSG-LEN-D " bytes"
+               IF WS-AUDIO-FILE NOT = SPACES
+                   MOVE SPACES TO WS-MISC-FILENAME
+                   MOVE MSG-ID TO WS-MSG-ID-D
+                   STRING WS-AUDIO-FILE DELIMITED BY SPACE
+                       "." WS-MSG-ID-D DELIMITED BY SIZE
+                       ".au" DELIMITED BY SIZE
+                       INTO WS-MISC-FILENAME
+                   OPEN OUTPUT AUDIO-OUT-FILE
+               END-IF
+               PERFORM PLAY-MSG-CHUNKS
+               IF WS-AUDIO-FILE NOT = SPACES
+                   CLOSE AUDIO-OUT-FILE
+                   DISPLAY "  exported to " WS-MISC-FILENAME
+               END-IF
+               PERFORM MARK-MSG-PLAYED
+           END-IF
+           END-IF.
+
+      *> Request 016: flips MSG_STATUS to 'P' so this message isn't
+      *> replayed on the next run - the same "new" predicate CURSOR-1
+      *> was opened with above only ever sees 'N' rows.
+       MARK-MSG-PLAYED.
+           CALL "OBNDRV" USING CURSOR-3 MSG-ID.
+           CALL "OEXEC" USING CURSOR-3.
+           MOVE C3-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+           ELSE
+               CALL "OCOM" USING LDA
+           END-IF.
+
+      *> Request 017: pulls MSG-LEN bytes of VOICE_MAIL.MSG_AUDIO (a
+      *> LONG RAW) out via OFLNG in 64K chunks instead of relying on a
+      *> single fixed-size ODEFIN buffer, and writes each chunk out to
+      *> AUDIO-OUT-FILE so operators get a real exported file rather
+      *> than only a DISPLAY of the byte count.
+       PLAY-MSG-CHUNKS.
+           MOVE MSG-LEN TO WS-CHUNK-REMAINING.
+           MOVE 0 TO WS-CHUNK-OFF.
+           PERFORM UNTIL WS-CHUNK-REMAINING <= 0
+               IF WS-CHUNK-REMAINING > 65536
+                   MOVE 65536 TO WS-CHUNK-LEN
+               ELSE
+                   MOVE WS-CHUNK-REMAINING TO WS-CHUNK-LEN
+               END-IF
+               CALL "OFLNG" USING CURSOR-1 MSG-AUDIO-COL WS-CHUNK-OFF
+                   WS-CHUNK WS-CHUNK-LEN WS-CHUNK-GOT
+               DISPLAY "  playing " WS-CHUNK-LEN " bytes at offset "
+                   WS-CHUNK-OFF "."
+               IF WS-AUDIO-FILE NOT = SPACES
+                   MOVE WS-CHUNK TO AUDIO-OUT-REC
+                   WRITE AUDIO-OUT-REC
+               END-IF
+               ADD WS-CHUNK-LEN TO WS-CHUNK-OFF
+               SUBTRACT WS-CHUNK-LEN FROM WS-CHUNK-REMAINING
+           END-PERFORM.
+
+      *> Request 015: CBDEM3_RETENTION_DAYS overrides the 90-day
+      *> default, same ACCEPT-FROM-ENVIRONMENT convention as
+      *> CBDEM1/CBDEM2's req008/009/047 tunables.
+       SEED-RETENTION-DAYS.
+           ACCEPT WS-RETENTION-DAYS-ENV FROM ENVIRONMENT
+               "CBDEM3_RETENTION_DAYS".
+           IF WS-RETENTION-DAYS-ENV IS NUMERIC
+                   AND WS-RETENTION-DAYS-ENV NOT = ZERO
+               MOVE WS-RETENTION-DAYS-ENV TO RETENTION-DAYS
+           END-IF.
+
+      *> Request 015: delete anything older than RETENTION-DAYS before
+      *> playback starts, so stale messages don't linger forever.
+      *> Stays inside its own scope on an error instead of a GO TO out
+      *> of PERFORM PURGE-OLD-MSGS's call frame - a jump here would
+      *> fall through into ORA-ERROR/EXIT-LOGOF/EXIT-STOP below and
+      *> skip the rest of BEGIN (the mailbox SELECT/ODEFIN/OEXEC setup
+      *> and the PLAY-MSG loop) entirely.
+       PURGE-OLD-MSGS.
+           CALL "OPARSE" USING CURSOR-2
+               "DELETE FROM VOICE_MAIL WHERE MSG_DATE < "
+               "SYSDATE - :RETENTION-DAYS".
+           MOVE C2-RC TO C-RC.
+           IF C-RC NOT = 0
+               PERFORM ORA-ERROR
+           ELSE
+               CALL "OBNDRV" USING CURSOR-2 RETENTION-DAYS
+               CALL "OEXEC" USING CURSOR-2
+               MOVE C2-RC TO C-RC
+               IF C-RC NOT = 0
+                   PERFORM ORA-ERROR
+               ELSE
+                   CALL "OCOM" USING LDA
+                   DISPLAY "Retention purge complete (older than "
+                       RETENTION-DAYS " days removed)."
+               END-IF
+           END-IF.
+
+      *> Request 033/035: shared with CBDEM1/CBDEM2 - see ORAERR.
+       ORA-ERROR.
+           CALL "ORAERR" USING LDA C-FNC C-RC "CBDEM3  ".
+
+       EXIT-LOGOF.
+           CALL "OCLOSE" USING CURSOR-1.
+           CALL "OCLOSE" USING CURSOR-2.
+           CALL "OCLOSE" USING CURSOR-3.
+           CALL "OLOGOF" USING LDA.
+           CALL "RUNLOG" USING "CBDEM3  " "END     ".
+
+       EXIT-STOP.
+           DISPLAY "End of the CBDEM3 program.".
+           STOP RUN.
