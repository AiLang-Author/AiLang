@@ -0,0 +1,50 @@
+      *> OLOGRETRY - shared OLOG logon with retry-with-backoff, CALLed
+      *> from CBDEM1 through CBDEM6.
+      *>
+      *> Request 048: every BEGIN paragraph in this suite does
+      *> MOVE LOW-VALUES TO HDA / CALL "OLOG" / on a nonzero LDA-RC
+      *> goes straight to ORA-ERROR and EXIT-STOP - one failed connect
+      *> (a momentary listener hiccup, say) kills the whole job and
+      *> needs a manual restart. OLOGRETRY wraps the same OLOG call
+      *> with up to WS-MAX-RETRIES attempts, backing off longer between
+      *> each one, the same standalone-CALLed-subprogram shape ORAERR
+      *> (req033/035) and RUNLOG (req046) already use to share logic
+      *> across these programs.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OLOGRETRY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RETRY-COUNT   PIC 9 VALUE ZERO.
+       01  WS-MAX-RETRIES   PIC 9 VALUE 3.
+       01  WS-BACKOFF-SECS  PIC 9(2) VALUE 1.
+
+       LINKAGE SECTION.
+       01  LNK-LDA.
+           05  LNK-LDA-RC    PIC S9(4) COMP.
+           05  LNK-LDA-FILLER PIC X(62).
+       01  LNK-HDA          PIC X(256).
+       01  LNK-USER-ID      PIC X(10).
+       01  LNK-PSW          PIC X(10).
+       01  LNK-PROG-ID      PIC X(8).
+
+       PROCEDURE DIVISION USING LNK-LDA LNK-HDA LNK-USER-ID LNK-PSW
+               LNK-PROG-ID.
+       BEGIN.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE 1 TO WS-BACKOFF-SECS.
+           PERFORM TRY-LOGON.
+           PERFORM UNTIL LNK-LDA-RC = ZERO
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               DISPLAY LNK-PROG-ID " - OLOG failed (LDA-RC="
+                   LNK-LDA-RC "), retrying in " WS-BACKOFF-SECS
+                   " second(s)..."
+               CALL "C$SLEEP" USING WS-BACKOFF-SECS
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-BACKOFF-SECS = WS-BACKOFF-SECS * 2
+               PERFORM TRY-LOGON
+           END-PERFORM.
+           GOBACK.
+
+       TRY-LOGON.
+           CALL "OLOG" USING LNK-LDA LNK-HDA LNK-USER-ID LNK-PSW.
